@@ -25,11 +25,19 @@
            03  Result PIC 9(6) COMP.
       *>     COMP 可作為參數, 但無法用來顯示, 必須搬至 DISPLAY 變數內.
 
+      *> 副程式-ExtendAmount, 同樣是相乘, 但可處理小數(金額).
+       01  InvoiceParameters.
+           03  InvoiceQuantity     PIC 9(5).
+           03  InvoiceUnitPrice    PIC 9(5)V99.
+           03  InvoiceExtAmount    PIC 9(7)V99.
+
        PROCEDURE DIVISION.
        BEGIN.
            PERFORM CallMultiplyNums.
+           PERFORM CallExtendAmount.
            PERFORM CallFickle.
            PERFORM CallSteadfast.
+           PERFORM CallRunningTotal.
 
            PERFORM MakeFickleSteadfast.
 
@@ -38,38 +46,59 @@
        MakeFickleSteadfast.
            DISPLAY SPACE
            DISPLAY "-----Use 'CANCEL' VERB , Clear 'State memory'.-----".
-           DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING.
+           DISPLAY "Input Number(2 digits, 0 TO STOP): "
+             WITH NO ADVANCING.
            ACCEPT UserNumber.
-           DISPLAY "-----Use 'CANCEL' VERB , Before Clear 'State memory'.-----".
+           DISPLAY "-----Use 'CANCEL' VERB , Before Clear "
+             "'State memory'.-----".
            CALL "Sub-Fickle" USING BY CONTENT UserNumber.
            PERFORM UNTIL InputStop
       *>       USE 'CANCEL' VERB TO clear STATE MEMORY.
                CANCEL "Sub-Fickle"
                CALL "Sub-Fickle" USING BY CONTENT UserNumber
-               DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING
+               DISPLAY "Input Number(2 digits, 0 TO STOP): "
+                 WITH NO ADVANCING
                ACCEPT UserNumber
            END-PERFORM.
-       
+
        CallSteadfast.
            DISPLAY SPACE
            DISPLAY "-----Call Third Sub-Program(Steadfast).-----".
-           DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING.
+           DISPLAY "Input Number(2 digits, 0 TO STOP): "
+             WITH NO ADVANCING.
            ACCEPT UserNumber.
            PERFORM UNTIL InputStop
-      *>       USE 'IS INITIAL' IN "Sub-Steadfast" to clear STATE MEMORY.
+      *>       USE 'IS INITIAL' IN "Sub-Steadfast" to clear STATE
+      *>       MEMORY.
                CALL "Sub-Steadfast" USING BY CONTENT UserNumber
-               DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING
+               DISPLAY "Input Number(2 digits, 0 TO STOP): "
+                 WITH NO ADVANCING
                ACCEPT UserNumber
            END-PERFORM.
 
        CallFickle.
            DISPLAY SPACE
            DISPLAY "-----Call Second Sub-Program.-----".
-           DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING.
+           DISPLAY "Input Number(2 digits, 0 TO STOP): "
+             WITH NO ADVANCING.
            ACCEPT UserNumber.
            PERFORM UNTIL InputStop
                CALL "Sub-Fickle" USING BY CONTENT UserNumber
-               DISPLAY "Input Number(2 digits, 0 TO STOP): " WITH NO ADVANCING
+               DISPLAY "Input Number(2 digits, 0 TO STOP): "
+                 WITH NO ADVANCING
+               ACCEPT UserNumber
+           END-PERFORM.
+
+       CallRunningTotal.
+           DISPLAY SPACE
+           DISPLAY "-----Call Sub-Program(RunningTotal).-----".
+           DISPLAY "Input Number(2 digits, 0 TO STOP): "
+             WITH NO ADVANCING.
+           ACCEPT UserNumber.
+           PERFORM UNTIL InputStop
+               CALL "Sub-RunningTotal" USING BY CONTENT UserNumber
+               DISPLAY "Input Number(2 digits, 0 TO STOP): "
+                 WITH NO ADVANCING
                ACCEPT UserNumber
            END-PERFORM.
 
@@ -96,4 +125,22 @@
            DISPLAY Number1 " multiplied by " Number2 " is = " PrnResult.
 
            DISPLAY "The first string is  " FirstString.
-           DISPLAY "The second string is " SecondString.
\ No newline at end of file
+           DISPLAY "The second string is " SecondString.
+
+       CallExtendAmount.
+           DISPLAY SPACE
+           DISPLAY "-----Call Sub-Program(ExtendAmount).-----".
+           DISPLAY "Quantity(5 digits): " WITH NO ADVANCING.
+           ACCEPT InvoiceQuantity.
+           DISPLAY "Unit Price(5 digits, 2 decimals): "
+             WITH NO ADVANCING.
+           ACCEPT InvoiceUnitPrice.
+           DISPLAY ">>>> Calling sub-program Now...".
+
+           CALL "Sub-ExtendAmount"
+             USING BY CONTENT InvoiceQuantity, InvoiceUnitPrice,
+                   BY REFERENCE InvoiceExtAmount.
+
+           DISPLAY "Back to main-program now <<<<<<<".
+           DISPLAY InvoiceQuantity " at " InvoiceUnitPrice
+             " extends to " InvoiceExtAmount.
\ No newline at end of file
