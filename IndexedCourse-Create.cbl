@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDCOURSE-CREATE.
+      *> Create the indexed course reference master (IDXCOURSE.DAT)
+      *> from the sequential course feed (SEQCOURSE.DAT), the same
+      *> load shape INDEXEDFILE-CREATE uses for the video catalog.
+      *> The CourseCode lookup wired into the student load/insert
+      *> programs depends on this file existing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseFile ASSIGN TO "IDXCOURSE.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CourseCode
+             FILE STATUS IS CourseFileStatus.
+
+           SELECT SeqCourseFile ASSIGN TO "SEQCOURSE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SeqCourseFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CourseFile.
+           COPY COURSEREC.
+
+       FD  SeqCourseFile.
+           COPY SEQCOURSE.
+
+       WORKING-STORAGE SECTION.
+       01  CourseFileStatus        PIC X(2).
+           88  CourseFileOK        VALUE "00".
+       01  SeqCourseFileStatus     PIC X(2).
+           88  SeqCourseFileOK     VALUE "00".
+
+       01  LoadedCount             PIC 9(5) VALUE ZERO.
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw             PIC X VALUE "N".
+           88  RunFailed           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT SeqCourseFile
+           PERFORM CHECK-SEQCOURSE-STATUS
+           OPEN OUTPUT CourseFile
+           PERFORM CHECK-COURSE-STATUS.
+
+           IF NOT RunFailed
+               READ SeqCourseFile
+                   AT END SET EndOfFile IN SeqCourseRecord TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfFile IN SeqCourseRecord
+                   MOVE SeqCourseCode TO CourseCode
+                   MOVE SeqCourseName TO CourseName
+                   MOVE SeqCourseActiveFlag TO CourseActiveFlag
+                   WRITE CourseRecord
+                       INVALID KEY
+                           DISPLAY "..DUPLICATE COURSE CODE, IGNORED = ",
+                               CourseCode
+                       NOT INVALID KEY
+                           ADD 1 TO LoadedCount
+                   END-WRITE
+                   READ SeqCourseFile
+                       AT END SET EndOfFile IN SeqCourseRecord TO TRUE
+                   END-READ
+               END-PERFORM
+               DISPLAY "COURSE RECORDS LOADED = ", LoadedCount
+           END-IF.
+
+           CLOSE SeqCourseFile, CourseFile.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-SEQCOURSE-STATUS.
+           IF NOT SeqCourseFileOK
+               DISPLAY "..UNABLE TO OPEN SEQUENTIAL COURSE FILE, ",
+                   "STATUS = ", SeqCourseFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-COURSE-STATUS.
+           IF NOT CourseFileOK
+               DISPLAY "..UNABLE TO OPEN COURSE FILE, STATUS = ",
+                   CourseFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
