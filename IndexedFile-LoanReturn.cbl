@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDFILE-LOANRETURN.
+      *> Check a video copy out to a borrower and check it back in
+      *> again. Until now "is this title in or out" lived entirely
+      *> in a clerk's memory; a record on VideoLoanFile means the
+      *> copy is currently out, and checking it back in removes
+      *> the record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS VideoCode
+             ALTERNATE RECORD KEY IS VideoTitle
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
+             FILE STATUS IS VideoStatus.
+
+           SELECT VideoLoanFile ASSIGN TO "VIDEOLOAN.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS LoanVideoCode
+             FILE STATUS IS LoanStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VideoFile.
+           COPY VIDEOREC.
+
+       FD  VideoLoanFile.
+       01  VideoLoanRecord.
+           03  LoanVideoCode       PIC 9(5).
+           03  LoanBorrowerName    PIC X(20).
+           03  LoanDate.
+               05  LoanYear        PIC 9(4).
+               05  LoanMonth       PIC 99.
+               05  LoanDay         PIC 99.
+           03  LoanDueDate.
+               05  DueYear         PIC 9(4).
+               05  DueMonth        PIC 99.
+               05  DueDay          PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  VideoStatus             PIC X(2).
+           88  VideoFound          VALUE "00".
+
+       01  LoanStatus              PIC X(2).
+           88  LoanFound           VALUE "00".
+           88  LoanNotFound        VALUE "23".
+           88  LoanAlreadyOnFile   VALUE "22".
+
+       01  RequiredAction          PIC 9.
+           88  CheckOutAction      VALUE 1.
+           88  CheckInAction       VALUE 2.
+           88  QuitLoanMenu        VALUE 9.
+
+       01  DueInDays               PIC 9(3) VALUE 14.
+       01  TodayDate.
+           03  TodayYear           PIC 9(4).
+           03  TodayMonth          PIC 99.
+           03  TodayDay            PIC 99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O VideoLoanFile.
+           IF LoanStatus = "35"
+               CLOSE VideoLoanFile
+               OPEN OUTPUT VideoLoanFile
+               CLOSE VideoLoanFile
+               OPEN I-O VideoLoanFile
+           END-IF
+           OPEN INPUT VideoFile.
+
+           PERFORM DO-LOAN-MENU UNTIL QuitLoanMenu.
+
+           CLOSE VideoFile, VideoLoanFile.
+           STOP RUN.
+
+       DO-LOAN-MENU.
+           DISPLAY "CHOOSE: CHECKOUT=1, CHECKIN=2, QUIT=9 : "
+             WITH NO ADVANCING.
+           ACCEPT RequiredAction.
+
+           IF CheckOutAction
+               PERFORM CHECK-OUT-VIDEO
+           END-IF
+
+           IF CheckInAction
+               PERFORM CHECK-IN-VIDEO
+           END-IF.
+
+       CHECK-OUT-VIDEO.
+           DISPLAY "ENTER VIDEO CODE(5 DIGITS) : " WITH NO ADVANCING.
+           ACCEPT VideoCode.
+           READ VideoFile
+               KEY IS VideoCode
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT VideoFound
+               DISPLAY "..NO SUCH VIDEO ON FILE.."
+           ELSE
+               MOVE VideoCode TO LoanVideoCode
+               READ VideoLoanFile
+                   KEY IS LoanVideoCode
+                   INVALID KEY CONTINUE
+               END-READ
+               IF LoanFound
+                   DISPLAY "..ALREADY CHECKED OUT.."
+               ELSE
+                   DISPLAY "ENTER BORROWER NAME(20 CHARS) : "
+                     WITH NO ADVANCING
+                   ACCEPT LoanBorrowerName
+                   ACCEPT TodayDate FROM DATE YYYYMMDD
+                   MOVE TodayYear TO LoanYear
+                   MOVE TodayMonth TO LoanMonth
+                   MOVE TodayDay TO LoanDay
+                   PERFORM COMPUTE-DUE-DATE
+                   WRITE VideoLoanRecord
+                       INVALID KEY
+                       DISPLAY "(WRITE) LOAN STATUS : ", LoanStatus
+                   END-WRITE
+               END-IF
+           END-IF.
+
+      *>   simple due date: today plus DueInDays, carried forward a
+      *>   whole month at a time so it never produces an invalid day
+       COMPUTE-DUE-DATE.
+           MOVE LoanYear TO DueYear
+           MOVE LoanMonth TO DueMonth
+           COMPUTE DueDay = LoanDay + DueInDays
+           PERFORM CARRY-DUE-DATE UNTIL DueDay <= 28.
+
+       CARRY-DUE-DATE.
+           SUBTRACT 28 FROM DueDay
+           ADD 1 TO DueMonth
+           IF DueMonth > 12
+               MOVE 1 TO DueMonth
+               ADD 1 TO DueYear
+           END-IF.
+
+       CHECK-IN-VIDEO.
+           DISPLAY "ENTER VIDEO CODE(5 DIGITS) : " WITH NO ADVANCING.
+           ACCEPT LoanVideoCode.
+           READ VideoLoanFile
+               KEY IS LoanVideoCode
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT LoanFound
+               DISPLAY "..THAT VIDEO IS NOT CHECKED OUT.."
+           ELSE
+               DELETE VideoLoanFile RECORD
+                   INVALID KEY
+                   DISPLAY "(DELETE) LOAN STATUS : ", LoanStatus
+               END-DELETE
+               DISPLAY "..CHECKED IN.."
+           END-IF.
