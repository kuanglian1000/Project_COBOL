@@ -10,6 +10,17 @@
        
        01  InputDateIn PIC 9(8).
 
+       01  RawInputDate PIC X(10).
+
+       01  InputDateFormat PIC X.
+           88  FormatIsTw VALUE "T" "t".
+           88  FormatIsEu VALUE "E" "e".
+           88  FormatIsUs VALUE "U" "u".
+
+       01  FormatResult PIC 9.
+           88  FormatResultOK VALUE 0.
+           88  FormatNotRecognized VALUE 1.
+
        01  ValidationResult PIC 9.
            88  DateIsValid VALUE 0.
            88  DateNotNumeric VALUE 1.
@@ -18,30 +29,38 @@
            88  DayContainsZeros VALUE 4.
            88  MonthGreaterThan12 VALUE 5.
            88  DayTooGreatForMonth VALUE 6.
-       
+           88  YearTooEarly VALUE 7.
+           88  DateBeyondToday VALUE 8.
+
+       01  ValidationMessage PIC X(40).
+
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Input Date as YYYYMMDD:" WITH No Advancing.
-           ACCEPT InputDateIn.
-           
+           DISPLAY "Input Date Format (T=YYYYMMDD, E=DD/MM/YYYY, "
+             "U=MM/DD/YYYY):" WITH NO ADVANCING.
+           ACCEPT InputDateFormat.
+           DISPLAY "Input Date:" WITH No Advancing.
+           ACCEPT RawInputDate.
+
+           CALL "Sub-DateFormatConvert"
+             USING RawInputDate, InputDateFormat, InputDateIn,
+                   FormatResult.
+
+           IF FormatNotRecognized
+               DISPLAY "Unrecognized date format."
+               STOP RUN
+           END-IF.
+
            DISPLAY "(BEFORE CALL SUB) INPUTDATEIN = ", InputDateIn
-      *>     CALL "Sub-DateValidate-V1"
-      *>       USING InputDateIn, ValidationResult.
 
            CALL "Sub-DateValidate-V2"
              USING InputDateIn, ValidationResult.
 
            DISPLAY "InputDate : ", InputDateIn
            DISPLAY "ValidResult : ", ValidationResult
-           EVALUATE TRUE
-               WHEN DateIsValid    DISPLAY "Date is valid."
-               WHEN DateNotNumeric DISPLAY "Date is not numeric."
-               WHEN YearContainsZeros DISPLAY "Year contains all zeros."
-               WHEN MonthContainsZeros DISPLAY "Month contains all zeros."
-               WHEN DayContainsZeros   DISPLAY "Day contains all zeros."
-               WHEN MonthGreaterThan12 DISPLAY "Month too great."
-               WHEN DayTooGreatForMonth DISPLAY "Day too great for month"
-               WHEN OTHER DISPLAY "(Error) unable to valid..."
-           END-EVALUATE
-           
+
+           CALL "Sub-DateValidate-Message"
+             USING ValidationResult, ValidationMessage.
+           DISPLAY ValidationMessage.
+
            STOP RUN.
