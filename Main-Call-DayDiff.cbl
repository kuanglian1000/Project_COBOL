@@ -2,9 +2,32 @@
        PROGRAM-ID. Main-Call-DayDiff.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   batch mode reformats a whole file's worth of YYYYMMDD
+      *>   dates to DDMMYYYY via the same TwDateToEuDate used by the
+      *>   interactive flow below, instead of retyping every date
+           SELECT BatchDateInput ASSIGN TO "DATES-BATCH-IN.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BatchDateOutput ASSIGN TO "DATES-BATCH-OUT.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BatchDateInput.
+       01  BatchDateInRec.
+           88  EndOfBatchDateFile VALUE HIGH-VALUES.
+           03  BatchDateInValue   PIC X(8).
+
+       FD  BatchDateOutput.
+       01  BatchDateOutRec        PIC X(8).
+
        WORKING-STORAGE SECTION.
+       01  ProcessMode             PIC X.
+           88  InteractiveMode     VALUE "I" "i".
+           88  BatchMode           VALUE "B" "b".
+
        01  Dates.
            03  FirstDate           PIC X(8).
            03  SecondDate          PIC X(8).
@@ -14,19 +37,74 @@
        01  DayDiffs.
            03  DayDifference       PIC S9(7).
            03  DayDifference-Prn   PIC ----,--9.
-       
+
+       01  DateBreakdown.
+           03  BreakdownYears      PIC S9(4).
+           03  BreakdownMonths     PIC S99.
+           03  BreakdownDays       PIC S99.
+
+
+       01  RawDateEntry             PIC X(10).
+
+       01  InputDateFormat          PIC X.
+           88  FormatIsTw           VALUE "T" "t".
+           88  FormatIsEu           VALUE "E" "e".
+           88  FormatIsUs           VALUE "U" "u".
+
+       01  FormatResult             PIC 9.
+           88  FormatResultOK       VALUE 0.
+           88  FormatNotRecognized  VALUE 1.
+
        01  ValidationResult        PIC 9.
            88  DateIsValid         VALUE 0.
-           88  DateIsNotValid      VALUE 1 THRU 6.
+           88  DateIsNotValid      VALUE 1 THRU 8.
            88  DateNotNumeric      VALUE 1.
            88  YearContainsZeros   Value 2.
            88  MonthContainsZeros  Value 3.
            88  DayContainsZeros    Value 4.
            88  MonthGreaterThan12  Value 5.
            88  DayToGreatForMonth  Value 6.
+           88  YearTooEarly        Value 7.
+           88  DateBeyondToday     Value 8.
+
+       01  ValidationMessage       PIC X(40).
 
        PROCEDURE DIVISION.
        Begin.
+           DISPLAY "MODE: INTERACTIVE=I, BATCH DATE FILE=B : "
+             WITH NO ADVANCING.
+           ACCEPT ProcessMode.
+
+           IF BatchMode
+               PERFORM RUN-BATCH-CONVERT
+           ELSE
+               PERFORM RUN-INTERACTIVE
+           END-IF.
+
+           STOP RUN.
+
+      *>   batch mode: read DATES-BATCH-IN.dat, write each date's
+      *>   DDMMYYYY equivalent to DATES-BATCH-OUT.dat, one line in,
+      *>   one line out
+       RUN-BATCH-CONVERT.
+           OPEN INPUT BatchDateInput
+           OPEN OUTPUT BatchDateOutput
+           READ BatchDateInput
+               AT END SET EndOfBatchDateFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfBatchDateFile
+               CALL "TwDateToEuDate"
+                 USING BY CONTENT BatchDateInValue,
+                       BY REFERENCE BatchDateOutRec
+               WRITE BatchDateOutRec
+               READ BatchDateInput
+                   AT END SET EndOfBatchDateFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE BatchDateInput
+           CLOSE BatchDateOutput.
+
+       RUN-INTERACTIVE.
            SET DateIsNotValid TO TRUE
            PERFORM GetValidFirstDate UNTIL DateIsValid
            DISPLAY "First Date is ", FirstDate.
@@ -51,6 +129,11 @@
                    BY REFERENCE DayDifference.
            MOVE DayDifference TO DayDifference-Prn.
 
+           CALL "GetDateBreakdown"
+             USING BY CONTENT FirstDate, SecondDate
+                   BY REFERENCE BreakdownYears, BreakdownMonths,
+                   BreakdownDays.
+
            CALL "TwDateToEuDate"
              USING BY CONTENT FirstDate,
                    BY REFERENCE FirstDate.
@@ -66,44 +149,60 @@
            DISPLAY "== Result =="
            DISPLAY "The difference between " FirstDate-Prn " and "
              SecondDate-Prn " is " DayDifference-Prn.
+           DISPLAY "That is " BreakdownYears " year(s), "
+             BreakdownMonths " month(s), " BreakdownDays " day(s)."
 
-           STOP RUN.
+           EXIT PARAGRAPH.
 
        GetValidFirstDate.
            DISPLAY SPACE.
+           DISPLAY "Input Date Format (T=YYYYMMDD, E=DD/MM/YYYY, "
+             "U=MM/DD/YYYY): " WITH NO ADVANCING
+           ACCEPT InputDateFormat.
            DISPLAY "Input First Date: " WITH NO ADVANCING
-           ACCEPT FirstDate.
-           CALL "Sub-DateValidate-V2" 
-             USING BY CONTENT FirstDate, 
-                   BY REFERENCE ValidationResult
-           IF DateIsNotValid
-             PERFORM DisplayErrorMessage
+           ACCEPT RawDateEntry.
+           CALL "Sub-DateFormatConvert"
+             USING RawDateEntry, InputDateFormat, FirstDate,
+                   FormatResult.
+           IF FormatNotRecognized
+             DISPLAY "Unrecognized date format."
+           ELSE
+             CALL "Sub-DateValidate-V2"
+               USING BY CONTENT FirstDate,
+                     BY REFERENCE ValidationResult
+             IF DateIsNotValid
+               PERFORM DisplayErrorMessage
+             END-IF
            END-IF.
 
       *> 取得第2個日期
        GetValidSecondDate.
            DISPLAY SPACE.
+           DISPLAY "Input Date Format (T=YYYYMMDD, E=DD/MM/YYYY, "
+             "U=MM/DD/YYYY): " WITH NO ADVANCING
+           ACCEPT InputDateFormat.
            DISPLAY "Input Second Date: " WITH NO ADVANCING
-           ACCEPT SecondDate.
-           CALL "Sub-DateValidate-V2" 
-             USING BY CONTENT SecondDate, 
-                   BY REFERENCE ValidationResult
-           IF DateIsNotValid
-             PERFORM DisplayErrorMessage
+           ACCEPT RawDateEntry.
+           CALL "Sub-DateFormatConvert"
+             USING RawDateEntry, InputDateFormat, SecondDate,
+                   FormatResult.
+           IF FormatNotRecognized
+             DISPLAY "Unrecognized date format."
+           ELSE
+             CALL "Sub-DateValidate-V2"
+               USING BY CONTENT SecondDate,
+                     BY REFERENCE ValidationResult
+             IF DateIsNotValid
+               PERFORM DisplayErrorMessage
+             END-IF
            END-IF.
 
       *> 顯示錯誤訊息
        DisplayErrorMessage.
            DISPLAY "ValidationResult is ", ValidationResult
-           EVALUATE TRUE
-               WHEN  DateNotNumeric      DISPLAY "(Error)DateNotNumeric"
-               WHEN  YearContainsZeros   DISPLAY "(Error)YearContainsZeros"
-               WHEN  MonthContainsZeros  DISPLAY "(Error)MonthContainsZeros"
-               WHEN  DayContainsZeros    DISPLAY "(Error)DayContainsZeros"
-               WHEN  MonthGreaterThan12  DISPLAY "(Error)MonthGreaterThan12"
-               WHEN  DayToGreatForMonth  DISPLAY "(Error)DayToGreatForMonth"
-               WHEN OTHER DISPLAY "(Error) Out of 1-6 Error Message"
-           END-EVALUATE.
+           CALL "Sub-DateValidate-Message"
+             USING ValidationResult, ValidationMessage
+           DISPLAY ValidationMessage.
       
       *> =========================================================
       *> Convert a Date in DDMMYYYY => YYYYMMDD.
@@ -181,4 +280,110 @@
            EXIT PROGRAM.           
        END PROGRAM GetDayDiff.
 
+      *> =========================================================
+      *> Break the difference between two dates down into whole
+      *> years, whole months, and remainder days, the same way
+      *> GetDayDiff breaks it down into a day count.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetDateBreakdown IS INITIAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MonthDayTable.
+           03  TableValues PIC X(24)
+                   VALUE "312831303130313130313031".
+           03  FILLER REDEFINES TableValues.
+               05  DaysInMonth
+                   OCCURS 12 TIMES PIC 99.
+
+       01  LeapQuot    PIC 9(4).
+       01  LeapRemain  PIC 9(4).
+
+       01  FILLER  PIC 9 VALUE ZERO.
+           88  LeapYear VALUE 1.
+
+       01  EarlyDate.
+           03  EarlyYear   PIC 9(4).
+           03  EarlyMonth  PIC 99.
+           03  EarlyDay    PIC 99.
+
+       01  LateDate.
+           03  LateYear    PIC 9(4).
+           03  LateMonth   PIC 99.
+           03  LateDay     PIC 99.
+
+       01  BorrowedMonth   PIC 99.
+       01  BorrowedYear    PIC 9(4).
+
+       LINKAGE SECTION.
+       01  Date1   PIC 9(8).
+       01  Date2   PIC 9(8).
+       01  YearsOut    PIC S9(4).
+       01  MonthsOut   PIC S99.
+       01  DaysOut     PIC S99.
+
+       PROCEDURE DIVISION USING Date1, Date2, YearsOut, MonthsOut,
+               DaysOut.
+       Begin.
+           IF Date1 > Date2
+               MOVE Date2 TO EarlyDate
+               MOVE Date1 TO LateDate
+           ELSE
+               MOVE Date1 TO EarlyDate
+               MOVE Date2 TO LateDate
+           END-IF.
+
+           MOVE LateYear TO YearsOut.
+           MOVE LateMonth TO MonthsOut.
+           MOVE LateDay TO DaysOut.
+           SUBTRACT EarlyYear FROM YearsOut.
+           SUBTRACT EarlyMonth FROM MonthsOut.
+           SUBTRACT EarlyDay FROM DaysOut.
+
+           IF DaysOut < 0
+               MOVE LateMonth TO BorrowedMonth
+               MOVE LateYear TO BorrowedYear
+               SUBTRACT 1 FROM BorrowedMonth
+               IF BorrowedMonth = 0
+                   MOVE 12 TO BorrowedMonth
+                   SUBTRACT 1 FROM BorrowedYear
+               END-IF
+               PERFORM CHECK-LEAP-YEAR
+               ADD DaysInMonth(BorrowedMonth) TO DaysOut
+               SUBTRACT 1 FROM MonthsOut
+           END-IF.
+
+           IF MonthsOut < 0
+               ADD 12 TO MonthsOut
+               SUBTRACT 1 FROM YearsOut
+           END-IF.
+
+           EXIT PROGRAM.
+
+      *>   閏年判斷, 只影響借位時2月的天數
+      *>   BorrowedYear is the year the borrowed month actually falls
+      *>   in, not necessarily EarlyYear or LateYear
+       CHECK-LEAP-YEAR.
+           DIVIDE BorrowedYear BY 400 GIVING LeapQuot REMAINDER
+               LeapRemain.
+           IF LeapRemain = 0
+              SET LeapYear TO TRUE
+           ELSE
+              DIVIDE BorrowedYear BY 100 GIVING LeapQuot REMAINDER
+                  LeapRemain
+              IF LeapRemain NOT = 0
+               DIVIDE BorrowedYear BY 4 GIVING LeapQuot REMAINDER
+                   LeapRemain
+               IF LeapRemain = 0
+                   SET LeapYear TO TRUE
+               END-IF
+              END-IF
+           END-IF.
+
+           IF LeapYear AND BorrowedMonth = 2
+               MOVE 29 TO DaysInMonth(2)
+           END-IF.
+
+       END PROGRAM GetDateBreakdown.
+
        END PROGRAM Main-Call-DayDiff.
