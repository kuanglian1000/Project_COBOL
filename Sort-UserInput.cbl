@@ -6,27 +6,91 @@
        FILE-CONTROL.
            SELECT StudentFile assign to "STUDENTs-Sorted.dat"
              ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
-           
-           SELECT WorkFile assign to "STUDENTs-WorkFile.tmp".
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS StudentFileStatus.
+
+           SELECT WorkFile assign to "STUDENTs-WorkFile.tmp"
+             FILE STATUS IS WorkFileStatus.
+
+           SELECT RecoveryFile ASSIGN TO "STUDENTs-Recovery.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RecoveryFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentDetails  PIC X(30).
+           COPY STUDREC.
+
+      *> each RELEASEd record is also appended here as it's entered,
+      *> so a dropped session still leaves everything typed so far
+       FD  RecoveryFile.
+       01  RecoveryRecord  PIC X(30).
 
        SD  WorkFile.
        01  WorkRec.
            03  wStudentId  PIC X(7).
            03  FILLER  PIC X(23).
 
+       WORKING-STORAGE SECTION.
+      *> linear-scan presence table of IDs already RELEASEd this
+      *> session, same idea as RelativeFile-Create's seen-table check
+       01  SeenIdTable.
+           03  SeenIdEntry     PIC X(7) OCCURS 2000 TIMES.
+       01  SeenIdCount         PIC 9(4) VALUE ZERO.
+       01  SeenIdIndex         PIC 9(4).
+       01  IdFoundSw           PIC X VALUE "N".
+           88  IdFound         VALUE "Y".
+
+       01  StudentFileStatus       PIC X(2).
+           88  StudentFileOK       VALUE "00".
+       01  WorkFileStatus          PIC X(2).
+           88  WorkFileOK          VALUE "00".
+       01  RecoveryFileStatus      PIC X(2).
+           88  RecoveryFileOK      VALUE "00".
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
+
        PROCEDURE DIVISION.
        BEGIN.
-           SORT WorkFile ON ASCENDING KEY wStudentId
-               INPUT PROCEDURE IS GetStudentDetails
-               GIVING StudentFile.
-           STOP RUN.
-       
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT RecoveryFile
+           PERFORM CHECK-RECOVERY-STATUS.
+
+           IF NOT RunFailed
+               SORT WorkFile ON ASCENDING KEY wStudentId
+                   INPUT PROCEDURE IS GetStudentDetails
+                   GIVING StudentFile
+               PERFORM CHECK-SORT-STATUS
+           END-IF.
+
+           CLOSE RecoveryFile.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-RECOVERY-STATUS.
+           IF NOT RecoveryFileOK
+               DISPLAY "..RECOVERY FILE ERROR, STATUS = ",
+                   RecoveryFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-SORT-STATUS.
+           IF NOT WorkFileOK OR NOT StudentFileOK
+               DISPLAY "..SORT ERROR, STATUS = ", WorkFileStatus,
+                   " / ", StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
        GetStudentDetails.
            DISPLAY "enter student details using template below."
            DISPLAY "enter no data to end."
@@ -34,8 +98,31 @@
            DISPLAY "Format:1234567YourName  YYYYMMDDcodeS"
            ACCEPT WorkRec.
            PERFORM UNTIL WorkRec = space
-               RELEASE WorkRec
+               PERFORM CHECK-DUPLICATE-ID
+               IF IdFound
+                   DISPLAY "..DUPLICATE STUDENT ID - RECORD IGNORED.."
+               ELSE
+                   RELEASE WorkRec
+                   WRITE RecoveryRecord FROM WorkRec
+                   PERFORM CHECK-RECOVERY-STATUS
+                   ADD 1 TO SeenIdCount
+                   MOVE wStudentId TO SeenIdEntry(SeenIdCount)
+               END-IF
                ACCEPT WorkRec
            END-PERFORM.
-           
+
+      *> linear scan of SeenIdTable for the ID just keyed in
+       CHECK-DUPLICATE-ID.
+           MOVE 1 TO SeenIdIndex
+           MOVE "N" TO IdFoundSw
+           PERFORM SCAN-SEEN-ID-TABLE
+               UNTIL IdFound OR SeenIdIndex > SeenIdCount.
+
+       SCAN-SEEN-ID-TABLE.
+           IF SeenIdEntry(SeenIdIndex) = wStudentId
+               SET IdFound TO TRUE
+           ELSE
+               ADD 1 TO SeenIdIndex
+           END-IF.
+
            
\ No newline at end of file
