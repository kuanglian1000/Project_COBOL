@@ -17,7 +17,17 @@
 
        01  FILLER  PIC 9 VALUE ZERO.
            88  LeapYear VALUE 1.
-       
+
+      *>   earliest year we'll accept as a plausible date of birth or
+      *>   transaction date; mistyped years (like 0099 or 9999) get
+      *>   caught by this plus the beyond-today check below
+       01  MinValidYear PIC 9(4) VALUE 1900.
+
+       01  TodayDate.
+           03  TodayYear  PIC 9(4).
+           03  TodayMonth PIC 99.
+           03  TodayDay   PIC 99.
+
        LINKAGE SECTION.
        01  InputDateLK.
            03  YearLK PIC 9(4).
@@ -34,6 +44,8 @@
            88  DayContainsZeros VALUE 4.
            88  MonthGreaterThan12 VALUE 5.
            88  DayTooGreatForMonth VALUE 6.
+           88  YearTooEarly VALUE 7.
+           88  DateBeyondToday VALUE 8.
 
        PROCEDURE DIVISION USING InputDateLK, ValidationResultLK.
        Begin.
@@ -43,12 +55,31 @@
              WHEN MonthLK = 0 SET MonthContainsZeros TO TRUE
              WHEN DayLK = 0 SET DayContainsZeros TO TRUE
              WHEN MonthInvalid SET MonthGreaterThan12 TO TRUE
-             WHEN OTHER 
+             WHEN OTHER
                PERFORM CheckValidDay
+               IF DateIsValid
+                   PERFORM CheckDateRange
+               END-IF
            END-EVALUATE.
-           
+
            EXIT PROGRAM.
 
+      *>   business-rule range check: reject years before MinValidYear
+      *>   and any date later than today, run only once the date has
+      *>   already passed the calendar-validity check above
+       CheckDateRange.
+           ACCEPT TodayDate FROM DATE YYYYMMDD.
+           IF YearLK < MinValidYear
+               SET YearTooEarly TO TRUE
+           ELSE
+               IF (YearLK > TodayYear)
+                   OR (YearLK = TodayYear AND MonthLK > TodayMonth)
+                   OR (YearLK = TodayYear AND MonthLK = TodayMonth
+                       AND DayLK > TodayDay)
+                   SET DateBeyondToday TO TRUE
+               END-IF
+           END-IF.
+
        CheckValidDay.
       *>   閏年, 判斷規則:
       *>   1. 年份可被400整除 = 閏年
