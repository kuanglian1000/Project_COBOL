@@ -0,0 +1,22 @@
+      *> Governing record layout for the 30-character student master
+      *> row (Student.dat and its many derived files). Copied into
+      *> every program that reads or writes a student record so a
+      *> layout change only has to happen in one place instead of
+      *> drifting out of step across eight separate FD/SD entries.
+      *> EndOfStudentFile is for programs that test for HIGH-VALUES
+      *> at end of file; it is simply unused where it doesn't apply.
+       01  StudentRecord.
+           88  EndOfStudentFile        VALUE HIGH-VALUES.
+           03  StudentId               PIC X(7).
+           03  StudentName.
+               05  StudentFirstName    PIC X(8).
+               05  StudentLastName     PIC XX.
+           03  StudentDateOfBirth.
+               05  StudentYoBirth      PIC 9(4).
+               05  StudentMoBirth      PIC 9(2).
+               05  StudentDoBirth      PIC 9(2).
+           03  StudentCourseCode       PIC X(4).
+           03  StudentGender           PIC X.
+               88  Male                VALUE "M" "m".
+               88  Female              VALUE "F" "f".
+               88  ValidGender         VALUE "M" "m" "F" "f".
