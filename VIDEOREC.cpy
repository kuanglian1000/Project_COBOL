@@ -0,0 +1,11 @@
+      *> Governing record layout for the indexed video master
+      *> (IDXVIDEO.DAT). Copied into every program that opens
+      *> VideoFile so the layout only has to change in one place.
+      *> EndOfFile is for programs that walk the file with
+      *> READ..NEXT RECORD; it is simply unused where it doesn't
+      *> apply.
+       01  VideoRecord.
+           88  EndOfFile           VALUE HIGH-VALUE.
+           03  VideoCode           PIC 9(5).
+           03  VideoTitle          PIC X(40).
+           03  VideoSupplierCode   PIC 999.
