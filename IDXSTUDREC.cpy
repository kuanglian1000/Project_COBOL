@@ -0,0 +1,20 @@
+      *> Governing record layout for the indexed student master
+      *> (IDXSTUDENT.DAT). Field-for-field the same as STUDREC.cpy,
+      *> kept as its own copybook - same idea as VIDEOREC.cpy versus
+      *> SEQVIDREC.cpy - so a program that opens both the indexed
+      *> master and its sequential source doesn't end up with two
+      *> FDs both named StudentRecord.
+       01  IdxStudentRecord.
+           03  IdxStudentId                PIC X(7).
+           03  IdxStudentName.
+               05  IdxStudentFirstName     PIC X(8).
+               05  IdxStudentLastName      PIC XX.
+           03  IdxStudentDateOfBirth.
+               05  IdxStudentYoBirth       PIC 9(4).
+               05  IdxStudentMoBirth       PIC 9(2).
+               05  IdxStudentDoBirth       PIC 9(2).
+           03  IdxStudentCourseCode        PIC X(4).
+           03  IdxStudentGender            PIC X.
+               88  IdxMale                 VALUE "M" "m".
+               88  IdxFemale               VALUE "F" "f".
+               88  IdxValidGender          VALUE "M" "m" "F" "f".
