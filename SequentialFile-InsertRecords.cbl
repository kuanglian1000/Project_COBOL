@@ -16,59 +16,171 @@
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
+           SELECT DupsFile ASSIGN TO "STUDENTS-DUPS.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      *> CourseCode reference master, looked up once per inserted
+      *> row so a bad four-character code never makes it on to the
+      *> new student master in the first place
+           SELECT CourseFile ASSIGN TO "IDXCOURSE.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS CourseCode
+             FILE STATUS IS CourseFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  StudentRecords.
-       01  StudentRecord.
-           88  EndOfStudentFile value high-values.
-           03  StudentId pic x(7).
-           03  FILLER pic x(23).
+           COPY STUDREC.
 
+      *> the trans record now carries the full student detail plus a
+      *> trailing action code, so update/delete have something to
+      *> apply besides the key - StudentId(7)+StudentName(10)+
+      *> DateOfBirth(8)+CourseCode(4)+Gender(1) matches the 30-byte
+      *> student master layout byte for byte, with TransActionCode
+      *> tacked on as byte 31.
        FD  TransRecords.
-       01  TransRecord.
-           88  EndOfTransFile value high-values.
-           03  TransStudentId pic x(7).
-           03  FILLER pic x(23).
+           COPY TRANREC.
 
        FD  NewStudentRecords.
        01  NewStudentRecord PIC x(30).
-       
+
+       FD  DupsFile.
+       01  DupsRecord PIC x(31).
+
+       FD  CourseFile.
+           COPY COURSEREC.
+
+       WORKING-STORAGE SECTION.
+       01  CourseFileStatus    PIC X(2).
+           88  CourseFileOK    VALUE "00".
+
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT StudentRecords.
            OPEN INPUT TransRecords.
            OPEN OUTPUT NewStudentRecords.
+           OPEN OUTPUT DupsFile.
+           OPEN INPUT CourseFile
+           PERFORM CHECK-COURSE-STATUS.
+
+           IF NOT RunFailed
+               READ StudentRecords
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
 
-           READ StudentRecords
-               AT END SET EndOfStudentFile TO TRUE
-           END-READ
-
-           READ TransRecords
-               AT END SET EndOfTransFile TO TRUE
-           END-READ
-
-           PERFORM UNTIL (EndOfStudentFile) AND (EndOfTransFile)
-               EVALUATE TRUE
-                   WHEN (TransStudentId > StudentId)
-                       WRITE NewStudentRecord FROM StudentRecord
-                       READ StudentRecords
-                           AT END SET EndOfStudentFile TO TRUE
-                       END-READ
-                   WHEN (TransStudentId < StudentId)
-                       WRITE NewStudentRecord FROM TransRecord
-                       READ TransRecords
-                           AT END SET EndOfTransFile TO TRUE
-                       END-READ
-                   WHEN (TransStudentId = StudentId)
-                       DISPLAY "ERROR - " TransStudentId " ALREADY EXISTS IN FILE"
-                       READ TransRecords
-                           AT END SET EndOfTransFile TO TRUE
-                       END-READ
-               END-EVALUATE
-           END-PERFORM
+               READ TransRecords
+                   AT END SET EndOfTransFile TO TRUE
+               END-READ
+
+               PERFORM UNTIL (EndOfStudentFile) AND (EndOfTransFile)
+                   EVALUATE TRUE
+                       WHEN (TransStudentId > StudentId)
+                           WRITE NewStudentRecord FROM StudentRecord
+                           READ StudentRecords
+                               AT END SET EndOfStudentFile TO TRUE
+                           END-READ
+                       WHEN (TransStudentId < StudentId)
+                           IF InsertAction
+                               PERFORM VALIDATE-COURSE-CODE
+                               IF NOT CourseFileOK
+                                   DISPLAY "ERROR - " TransStudentId
+                                       " HAS AN UNKNOWN COURSE CODE"
+                               ELSE
+                                   WRITE NewStudentRecord
+                                       FROM TransRecord
+                               END-IF
+                           ELSE
+                               DISPLAY "ERROR - " TransStudentId
+                                   " NOT ON FILE FOR UPDATE/DELETE"
+                           END-IF
+                           READ TransRecords
+                               AT END SET EndOfTransFile TO TRUE
+                           END-READ
+                       WHEN (TransStudentId = StudentId)
+                           EVALUATE TRUE
+                               WHEN InsertAction
+                                   DISPLAY "ERROR - " TransStudentId
+                                       " ALREADY EXISTS IN FILE"
+                                   WRITE DupsRecord FROM TransRecord
+                                   READ TransRecords
+                                       AT END SET EndOfTransFile TO TRUE
+                                   END-READ
+                               WHEN UpdateAction
+                                   PERFORM VALIDATE-COURSE-CODE
+                                   IF NOT CourseFileOK
+                                       DISPLAY "ERROR - " TransStudentId
+                                           " HAS AN UNKNOWN COURSE CODE"
+                                       WRITE NewStudentRecord
+                                           FROM StudentRecord
+                                   ELSE
+                                       MOVE TransStudentName
+                                           TO StudentName
+                                       MOVE TransDateOfBirth
+                                           TO StudentDateOfBirth
+                                       MOVE TransCourseCode
+                                           TO StudentCourseCode
+                                       MOVE TransGender TO StudentGender
+                                       WRITE NewStudentRecord
+                                           FROM StudentRecord
+                                   END-IF
+                                   READ StudentRecords
+                                       AT END SET EndOfStudentFile
+                                           TO TRUE
+                                   END-READ
+                                   READ TransRecords
+                                       AT END SET EndOfTransFile TO TRUE
+                                   END-READ
+                               WHEN DeleteAction
+                                   READ StudentRecords
+                                       AT END SET EndOfStudentFile
+                                           TO TRUE
+                                   END-READ
+                                   READ TransRecords
+                                       AT END SET EndOfTransFile TO TRUE
+                                   END-READ
+                               WHEN OTHER
+                                   DISPLAY "ERROR - " TransStudentId
+                                       " HAS AN INVALID ACTION CODE"
+                                   READ TransRecords
+                                       AT END SET EndOfTransFile TO TRUE
+                                   END-READ
+                           END-EVALUATE
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
 
            CLOSE StudentRecords.
            CLOSE TransRecords.
            CLOSE NewStudentRecords.
-           
-           STOP RUN.
\ No newline at end of file
+           CLOSE DupsFile.
+           CLOSE CourseFile.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> rejects a transaction whose CourseCode isn't on
+      *> IDXCOURSE.DAT, same "look it up, skip the row if it's not
+      *> there" shape the supplier check in INDEXEDFILE-CREATE uses
+       VALIDATE-COURSE-CODE.
+           MOVE TransCourseCode TO CourseCode
+           READ CourseFile
+               INVALID KEY CONTINUE
+           END-READ.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-COURSE-STATUS.
+           IF NOT CourseFileOK
+               DISPLAY "..COURSE FILE ERROR, STATUS = ",
+                   CourseFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
