@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-RunningTotal IS INITIAL.
+      *>   Sub-Fickle/Sub-Steadfast only demonstrate STATE MEMORY
+      *>   within one job step - neither one's RunningTotal survives
+      *>   past STOP RUN. This version reads its last total from a
+      *>   small persistent file on entry and rewrites it on exit, so
+      *>   a running count (like a supplier's year-to-date order
+      *>   count) keeps its value from one night's run to the next.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RunningTotalFile ASSIGN TO "RUNNING-TOTAL.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RunningTotalStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RunningTotalFile.
+       01  RunningTotalRec.
+           03  StoredTotal     PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  RunningTotal        PIC 9(4) VALUE 0.
+
+       01  RunningTotalStatus  PIC XX.
+           88  RunningTotalFileOK     VALUE "00".
+           88  RunningTotalNoFile     VALUE "35".
+
+       LINKAGE SECTION.
+       01  Num1 PIC 99.
+
+       PROCEDURE DIVISION USING Num1.
+       BEGIN.
+           PERFORM LOAD-RUNNING-TOTAL.
+           ADD Num1 TO RunningTotal.
+           DISPLAY "The total (so far) is ", RunningTotal.
+           PERFORM SAVE-RUNNING-TOTAL.
+           EXIT PROGRAM.
+
+      *>   first run of all has no file yet - start the total at zero
+       LOAD-RUNNING-TOTAL.
+           MOVE 0 TO RunningTotal.
+           OPEN INPUT RunningTotalFile.
+           IF RunningTotalFileOK
+               READ RunningTotalFile
+                   AT END
+                       MOVE 0 TO RunningTotal
+                   NOT AT END
+                       MOVE StoredTotal TO RunningTotal
+               END-READ
+               CLOSE RunningTotalFile
+           ELSE
+               IF NOT RunningTotalNoFile
+                   DISPLAY "..UNABLE TO OPEN RUNNING TOTAL FILE, ",
+                       "STATUS = ", RunningTotalStatus
+               END-IF
+           END-IF.
+
+       SAVE-RUNNING-TOTAL.
+           MOVE RunningTotal TO StoredTotal.
+           OPEN OUTPUT RunningTotalFile.
+           IF RunningTotalFileOK
+               WRITE RunningTotalRec
+               CLOSE RunningTotalFile
+           ELSE
+               DISPLAY "..UNABLE TO SAVE RUNNING TOTAL FILE, ",
+                   "STATUS = ", RunningTotalStatus
+           END-IF.
+
+           END PROGRAM Sub-RunningTotal.
