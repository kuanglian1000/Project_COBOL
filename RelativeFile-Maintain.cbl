@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATIVEFILE-MAINTAIN.
+      *> Add, change, and delete supplier master records on
+      *> RelativeFile-IsHere.dat, keyed by SupplierCode (the
+      *> relative record number IS the supplier code, same
+      *> convention RelativeFile-Create already uses to load it).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RelativeFile ASSIGN TO "RelativeFile-IsHere.dat"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS SupplierKey
+             FILE STATUS IS SupplierStatus.
+
+           SELECT AuditFile ASSIGN TO "SUPPLIER-AUDIT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AuditStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RelativeFile.
+       01  SupplierRecord.
+           03  SupplierCode    PIC 999.
+           03  SupplierName    PIC X(20).
+           03  SupplierAddress PIC X(50).
+
+       FD  AuditFile.
+       01  AuditFlatLine           PIC X(110).
+
+       WORKING-STORAGE SECTION.
+      *> built up here and WRITten FROM, rather than given sub-fields
+      *> directly on the FD record, to steer clear of this GnuCOBOL
+      *> runtime's status 71 on LINE SEQUENTIAL records that carry
+      *> their own FILLERs (see IterationIf.cob's LOG-CALCULATION)
+       01  AuditLine.
+           03  AuditStamp.
+               05  AuditYear       PIC 9(4).
+               05  AuditMonth      PIC 99.
+               05  AuditDay        PIC 99.
+               05  FILLER          PIC X VALUE SPACE.
+               05  AuditHour       PIC 99.
+               05  AuditMinute     PIC 99.
+               05  AuditSecond     PIC 99.
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  AuditChangeType     PIC X(6).
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  FILLER              PIC X(8) VALUE "BEFORE =".
+           03  AuditBeforeCode     PIC 999.
+           03  AuditBeforeName     PIC X(20).
+           03  AuditBeforeAddress  PIC X(50).
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  FILLER              PIC X(7) VALUE "AFTER =".
+           03  AuditAfterCode      PIC 999.
+           03  AuditAfterName      PIC X(20).
+           03  AuditAfterAddress   PIC X(50).
+
+       01  AuditStatus PIC X(2).
+           88  AuditNotFound       VALUE "35".
+
+       01  SupplierStatus  PIC X(2).
+           88  RECORDFOUND     VALUE "00".
+           88  DUPLICATEKEY    VALUE "22".
+           88  RECORDMISSING   VALUE "23".
+
+       01  SupplierKey PIC 999.
+
+       01  MaintAction         PIC 9.
+           88  AddAction       VALUE 1.
+           88  ChangeAction    VALUE 2.
+           88  DeleteAction    VALUE 3.
+           88  QuitMaintenance VALUE 9.
+
+      *> saved off the matched record before CHANGE/DELETE overwrite
+      *> or remove it, so the audit trail can show both images
+       01  PriorSupplierRecord.
+           03  PriorSupplierCode       PIC 999.
+           03  PriorSupplierName       PIC X(20).
+           03  PriorSupplierAddress    PIC X(50).
+
+       01  AuditRunDate.
+           03  AuditRunYear        PIC 9(4).
+           03  AuditRunMonth       PIC 99.
+           03  AuditRunDay         PIC 99.
+       01  AuditRunTime.
+           03  AuditRunHour        PIC 99.
+           03  AuditRunMinute      PIC 99.
+           03  AuditRunSecond      PIC 99.
+           03  AuditRunHundredth   PIC 99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O RelativeFile.
+           OPEN EXTEND AuditFile.
+           IF AuditNotFound
+               OPEN OUTPUT AuditFile
+           END-IF.
+
+           PERFORM DO-MAINTENANCE UNTIL QuitMaintenance.
+
+           CLOSE RelativeFile, AuditFile.
+           STOP RUN.
+
+       DO-MAINTENANCE.
+           DISPLAY "CHOOSE: ADD=1, CHANGE=2, DELETE=3, QUIT=9 : "
+             WITH NO ADVANCING.
+           ACCEPT MaintAction.
+
+           IF AddAction
+               PERFORM ADD-SUPPLIER
+           END-IF
+
+           IF ChangeAction
+               PERFORM CHANGE-SUPPLIER
+           END-IF
+
+           IF DeleteAction
+               PERFORM DELETE-SUPPLIER
+           END-IF.
+
+       ADD-SUPPLIER.
+           DISPLAY "ENTER SUPPLIER CODE(3 DIGITS) : " WITH NO ADVANCING.
+           ACCEPT SupplierCode.
+           MOVE SupplierCode TO SupplierKey.
+           DISPLAY "ENTER SUPPLIER NAME(20 CHARS) : " WITH NO ADVANCING.
+           ACCEPT SupplierName.
+           DISPLAY "ENTER SUPPLIER ADDRESS(50 CHARS) : "
+             WITH NO ADVANCING.
+           ACCEPT SupplierAddress.
+
+           WRITE SupplierRecord
+               INVALID KEY
+               DISPLAY "(WRITE) SUPPLIER STATUS = ", SupplierStatus
+           END-WRITE
+           IF RECORDFOUND
+               MOVE ZERO TO PriorSupplierCode
+               MOVE SPACES TO PriorSupplierName PriorSupplierAddress
+               MOVE "ADD" TO AuditChangeType
+               PERFORM WRITE-SUPPLIER-AUDIT
+           ELSE
+               IF DUPLICATEKEY
+                   DISPLAY "..SUPPLIER CODE ALREADY ON FILE.."
+               END-IF
+           END-IF.
+
+       CHANGE-SUPPLIER.
+           DISPLAY "ENTER SUPPLIER CODE(3 DIGITS) : " WITH NO ADVANCING.
+           ACCEPT SupplierKey.
+           READ RelativeFile
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT RECORDFOUND
+               DISPLAY "..NO SUCH SUPPLIER ON FILE.."
+           ELSE
+               MOVE SupplierCode TO PriorSupplierCode
+               MOVE SupplierName TO PriorSupplierName
+               MOVE SupplierAddress TO PriorSupplierAddress
+               DISPLAY "ENTER SUPPLIER NAME(20 CHARS) : "
+                 WITH NO ADVANCING
+               ACCEPT SupplierName
+               DISPLAY "ENTER SUPPLIER ADDRESS(50 CHARS) : "
+                 WITH NO ADVANCING
+               ACCEPT SupplierAddress
+               REWRITE SupplierRecord
+                   INVALID KEY
+                   DISPLAY "(REWRITE) SUPPLIER STATUS = ",
+                       SupplierStatus
+               END-REWRITE
+               MOVE "CHANGE" TO AuditChangeType
+               PERFORM WRITE-SUPPLIER-AUDIT
+           END-IF.
+
+       DELETE-SUPPLIER.
+           DISPLAY "ENTER SUPPLIER CODE(3 DIGITS) : " WITH NO ADVANCING.
+           ACCEPT SupplierKey.
+           READ RelativeFile
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT RECORDFOUND
+               DISPLAY "..NO SUCH SUPPLIER ON FILE.."
+           ELSE
+               MOVE SupplierCode TO PriorSupplierCode
+               MOVE SupplierName TO PriorSupplierName
+               MOVE SupplierAddress TO PriorSupplierAddress
+               DELETE RelativeFile RECORD
+                   INVALID KEY
+                   DISPLAY "(DELETE) SUPPLIER STATUS = ", SupplierStatus
+               END-DELETE
+               DISPLAY "..SUPPLIER DELETED.."
+               MOVE ZERO TO SupplierCode
+               MOVE SPACES TO SupplierName SupplierAddress
+               MOVE "DELETE" TO AuditChangeType
+               PERFORM WRITE-SUPPLIER-AUDIT
+           END-IF.
+
+       WRITE-SUPPLIER-AUDIT.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE AuditRunYear TO AuditYear
+           MOVE AuditRunMonth TO AuditMonth
+           MOVE AuditRunDay TO AuditDay
+           MOVE AuditRunHour TO AuditHour
+           MOVE AuditRunMinute TO AuditMinute
+           MOVE AuditRunSecond TO AuditSecond
+           MOVE PriorSupplierCode TO AuditBeforeCode
+           MOVE PriorSupplierName TO AuditBeforeName
+           MOVE PriorSupplierAddress TO AuditBeforeAddress
+           MOVE SupplierCode TO AuditAfterCode
+           MOVE SupplierName TO AuditAfterName
+           MOVE SupplierAddress TO AuditAfterAddress
+           WRITE AuditFlatLine FROM AuditLine.
