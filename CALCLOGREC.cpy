@@ -0,0 +1,18 @@
+      *> Governing detail-line layout for the shared calculator audit
+      *> log (CALC-LOG.dat), appended to by both ITERATIONIF and
+      *> MULTIPLIER so a quick ad hoc check during reconciliation
+      *> work can still be seen later in the day. Built in
+      *> WORKING-STORAGE and moved into the FD's flat line with WRITE
+      *> ... FROM, same as SORT-READDATAFILE's report detail lines -
+      *> an FD record's own VALUE clauses aren't dependable the way a
+      *> WORKING-STORAGE record's are.
+       01  CalcLogRecord.
+           03  CalcLogNum1         PIC 9.
+           03  FILLER              PIC X VALUE SPACE.
+           03  CalcLogOperator     PIC X.
+           03  FILLER              PIC X VALUE SPACE.
+           03  CalcLogNum2         PIC 9.
+           03  FILLER              PIC X(4) VALUE SPACES.
+           03  CalcLogResult       PIC 99.
+           03  FILLER              PIC X(4) VALUE SPACES.
+           03  CalcLogTimestamp    PIC 9(8).
