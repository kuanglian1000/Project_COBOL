@@ -5,38 +5,160 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "Student.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS StudentStatus.
+
+           SELECT FeedFile ASSIGN TO "STUDENTS-feed.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FeedFileStatus.
+
+      *> CourseCode reference master, looked up once per incoming
+      *> row so a bad four-character code never makes it on to
+      *> Student.dat in the first place
+           SELECT CourseFile ASSIGN TO "IDXCOURSE.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS CourseCode
+             FILE STATUS IS CourseFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentDetails.
-           03  StudentId PIC 9(7).
-           03  StudentName.
-               05  FirstName PIC X(8).
-               05  LastName    PIC XX.
-           03  DateOfBirth.
-               05  YoBirth PIC 9(4).
-               05  MoBirth PIC 9(2).
-               05  DoBirth PIC 9(2).
-           03  CourseCode  PIC X(4).
-           03  Gender      PIC X.
+           COPY STUDREC.
+
+       FD  CourseFile.
+           COPY COURSEREC.
+
+      *> same 30-character layout as the interactive template, read
+      *> straight off a prepared feed file instead of ACCEPT
+       FD  FeedFile.
+       01  FeedRecord.
+           88  EndOfFeedFile   VALUE HIGH-VALUES.
+           03  FeedDetails     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  LoadMode            PIC X.
+           88  InteractiveMode VALUE "I" "i".
+           88  BatchMode       VALUE "B" "b".
+
+       01  StudentStatus       PIC X(2).
+           88  StudentFileOK   VALUE "00".
+
+       01  FeedFileStatus      PIC X(2).
+           88  FeedFileOK      VALUE "00".
+
+       01  CourseFileStatus    PIC X(2).
+           88  CourseFileOK    VALUE "00".
+
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
 
        PROCEDURE DIVISION.
        Begin.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY "LOAD MODE: INTERACTIVE=I, BATCH FEED FILE=B : "
+             WITH NO ADVANCING.
+           ACCEPT LoadMode.
+
            OPEN OUTPUT StudentFile
-           DISPLAY "ENTER STUDENT DETAIL USING TEMPLATE BELOW. ENTER NO DATA TO END."
-           
+           PERFORM CHECK-STUDENT-STATUS
+           OPEN INPUT CourseFile
+           PERFORM CHECK-COURSE-STATUS.
+
+           IF NOT RunFailed
+               IF BatchMode
+                   PERFORM LOAD-FROM-FEED
+               ELSE
+                   PERFORM LOAD-INTERACTIVE
+               END-IF
+
+               CLOSE StudentFile
+               PERFORM CHECK-STUDENT-STATUS
+               CLOSE CourseFile
+           END-IF.
+
+           IF RunFailed
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK
+               DISPLAY "..STUDENT FILE ERROR, STATUS = ", StudentStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-FEED-STATUS.
+           IF NOT FeedFileOK
+               DISPLAY "..FEED FILE ERROR, STATUS = ", FeedFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-COURSE-STATUS.
+           IF NOT CourseFileOK
+               DISPLAY "..COURSE FILE ERROR, STATUS = ",
+                   CourseFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+      *> rejects a record whose CourseCode isn't on IDXCOURSE.DAT,
+      *> same "look it up, skip the row if it's not there" shape the
+      *> supplier check in INDEXEDFILE-CREATE already uses
+       VALIDATE-COURSE-CODE.
+           MOVE StudentCourseCode TO CourseCode
+           READ CourseFile
+               INVALID KEY CONTINUE
+           END-READ.
+
+       LOAD-INTERACTIVE.
+           DISPLAY "ENTER STUDENT DETAIL USING TEMPLATE BELOW. "
+             "ENTER NO DATA TO END."
+
            PERFORM GetStudentDetails
-           PERFORM UNTIL StudentDetails = SPACE
-               WRITE StudentDetails
+           PERFORM UNTIL StudentRecord = SPACE
+               PERFORM VALIDATE-COURSE-CODE
+               IF NOT CourseFileOK
+                   DISPLAY "..UNKNOWN COURSE CODE - IGNORED.. ",
+                       StudentCourseCode
+               ELSE
+                   WRITE StudentRecord
+                   PERFORM CHECK-STUDENT-STATUS
+               END-IF
                PERFORM GetStudentDetails
-           END-PERFORM
-           
-           CLOSE StudentFile
-           STOP RUN.
-       
+           END-PERFORM.
+
+      *> batch mode - read the feed file straight through and write
+      *> each line on to Student.dat in the same layout, no ACCEPT
+       LOAD-FROM-FEED.
+           OPEN INPUT FeedFile
+           PERFORM CHECK-FEED-STATUS.
+
+           IF NOT RunFailed
+               READ FeedFile
+                   AT END SET EndOfFeedFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfFeedFile
+                   MOVE FeedDetails TO StudentRecord
+                   PERFORM VALIDATE-COURSE-CODE
+                   IF NOT CourseFileOK
+                       DISPLAY "..UNKNOWN COURSE CODE - IGNORED.. ",
+                           StudentCourseCode
+                   ELSE
+                       WRITE StudentRecord
+                       PERFORM CHECK-STUDENT-STATUS
+                   END-IF
+                   READ FeedFile
+                       AT END SET EndOfFeedFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FeedFile
+           END-IF.
+
        GetStudentDetails.
-           DISPLAY "Enter => Id,FirstName,LastName,Year,Month,Day,CourseCode,Gender"
+           DISPLAY "Enter => Id,FirstName,LastName,Year,Month,Day,"
+             "CourseCode,Gender"
            DISPLAY "1234567FFFFFFFFLLYYYYMMDDCodeG"
-           ACCEPT StudentDetails.
\ No newline at end of file
+           ACCEPT StudentRecord.
