@@ -7,6 +7,28 @@
            SELECT InputData ASSIGN TO "String-UnstringData.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RejectFile ASSIGN TO "REJECTS-TRANS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> the four transaction types are applied against these same
+      *> two master files IndexedFile-Create/RelativeFile-Maintain
+      *> already govern, not just unstrung and reported on
+           SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS VideoCode
+             ALTERNATE RECORD KEY IS VideoTitle
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
+             FILE STATUS IS VideoStatus.
+
+           SELECT SupplierFile ASSIGN TO "RelativeFile-IsHere.dat"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS SupplierKey
+             FILE STATUS IS SupplierFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputData.
@@ -18,48 +40,191 @@
                88  DeleteVideo     VALUE "2,".
                88  InsertVideo     VALUE "3,".
                88  InsertSupplier  VALUE "4,".
-               88  ValidTypeCode   VALUE "1,", "2,", "3,", "4,".
            03  RemainRec   PIC X(78).
 
+       FD  RejectFile.
+       01  RejectLine.
+           03  RejRawRecord    PIC X(80).
+           03  FILLER          PIC X(3) VALUE SPACES.
+           03  RejReason       PIC X(30).
+
+       FD  VideoFile.
+           COPY VIDEOREC.
+
+      *> the master supplier record, distinct from InsertSupplierRec
+      *> below (the just-UNSTRUNG transaction fields) so the two
+      *> don't collide on SupplierCode/SupplierName/SupplierAddress
+       FD  SupplierFile.
+       01  SupplierMasterRecord.
+           03  MasterSupplierCode      PIC 999.
+           03  MasterSupplierName      PIC X(20).
+           03  MasterSupplierAddress   PIC X(50).
+
        WORKING-STORAGE SECTION.
+
+      *> control totals, displayed once the feed has been fully read
+       01  ControlTotals.
+           03  InsertSupplierTotal PIC 9(5) VALUE ZERO.
+           03  DeleteSupplierTotal PIC 9(5) VALUE ZERO.
+           03  DeleteVideoTotal    PIC 9(5) VALUE ZERO.
+           03  InsertVideoTotal    PIC 9(5) VALUE ZERO.
+           03  InvalidTypeTotal    PIC 9(5) VALUE ZERO.
+           03  RejectTotal         PIC 9(5) VALUE ZERO.
+           03  RecordTotal         PIC 9(5) VALUE ZERO.
+
+      *> how many of each transaction type's attempts above ended up
+      *> on REJECTS-TRANS.DAT, broken out by TypeCode per req011
+           03  InsertSupplierRejectTotal   PIC 9(5) VALUE ZERO.
+           03  DeleteSupplierRejectTotal   PIC 9(5) VALUE ZERO.
+           03  DeleteVideoRejectTotal      PIC 9(5) VALUE ZERO.
+           03  InsertVideoRejectTotal      PIC 9(5) VALUE ZERO.
+
+      *> set by the Show*Errors paragraphs when a field fails its
+      *> size check, so the record can be routed to REJECTS-TRANS.DAT
+       01  FieldErrorSwitch    PIC X VALUE "N".
+           88  HasFieldError   VALUE "Y".
+       01  RejectReason        PIC X(30) VALUE SPACES.
        01  InsertSupplierRec.
            03  TransType       PIC 9.
            03  TransDate       PIC X(8).
-           03  SupplierCode    PIC XX.
+           03  SupplierCode    PIC XXX.
            03  SupplierName    PIC X(20).
            03  SupplierAddress PIC X(50).
-      
+
       *> 檢查欄位長度
        01  InsertSupplierCount.
            03  DateCount           PIC 99.
                88  ValidDate       VALUE 8.
            03  CodeCount           PIC 99.
-               88  ValidCode       VALUE 1 THRU 2.
+               88  ValidCode       VALUE 1 THRU 3.
            03  NameCount           PIC 99.
                88  ValidName       VALUE 1 THRU 20.
            03  AddressCount        PIC 99.
                88  ValidAddress    VALUE 1 THRU 50.
-      
+
+       01  DeleteSupplierRec.
+           03  DelSupTransDate     PIC X(8).
+           03  DelSupCode          PIC XXX.
+
+       01  DeleteSupplierCount.
+           03  DelSupDateCount     PIC 99.
+               88  ValidDelSupDate VALUE 8.
+           03  DelSupCodeCount     PIC 99.
+               88  ValidDelSupCode VALUE 1 THRU 3.
+
+       01  DeleteVideoRec.
+           03  DelVidTransDate     PIC X(8).
+           03  DelVidCode          PIC 9(5).
+
+       01  DeleteVideoCount.
+           03  DelVidDateCount     PIC 99.
+               88  ValidDelVidDate VALUE 8.
+           03  DelVidCodeCount     PIC 99.
+               88  ValidDelVidCode VALUE 1 THRU 5.
+
+       01  InsertVideoRec.
+           03  InsVidTransDate     PIC X(8).
+           03  InsVidCode          PIC 9(5).
+           03  InsVidTitle         PIC X(40).
+           03  InsVidSupplierCode  PIC 999.
+
+       01  InsertVideoCount.
+           03  InsVidDateCount         PIC 99.
+               88  ValidInsVidDate     VALUE 8.
+           03  InsVidCodeCount         PIC 99.
+               88  ValidInsVidCode     VALUE 1 THRU 5.
+           03  InsVidTitleCount        PIC 99.
+               88  ValidInsVidTitle    VALUE 1 THRU 40.
+           03  InsVidSupplierCount     PIC 99.
+               88  ValidInsVidSupplier VALUE 1 THRU 3.
+
       *> 儲存每列實際長度
        01  StringEnd   PIC 99.
-           
+       01  TrailingSpaceCount PIC 99.
+       01  TrimFunctionCode   PIC 9 VALUE 2.
+
+      *> passed to Sub-ValidateTransCode instead of keeping our own
+      *> ValidTypeCode 88-level whitelist - codes run 1 THRU 4,
+      *> delimited by a comma
+       01  MaxValidTypeCode   PIC 9 VALUE 4.
+       01  TypeCodeDelimiter  PIC X VALUE ",".
+       01  TypeCodeValidFlag  PIC X.
+           88  TypeCodeIsValid VALUE "Y".
+
+       01  VideoStatus         PIC X(2).
+           88  VideoFileOK     VALUE "00".
+       01  SupplierFileStatus  PIC X(2).
+           88  SupplierFileOK  VALUE "00".
+       01  SupplierKey         PIC 999.
+
+      *> set if either master file won't even OPEN, so the feed is
+      *> not read and silently treated as if every record applied
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT InputData
+           OPEN OUTPUT RejectFile
+           OPEN I-O VideoFile
+           OPEN I-O SupplierFile
+           IF NOT VideoFileOK OR NOT SupplierFileOK
+               DISPLAY "..UNABLE TO OPEN MASTER FILE(S), STATUS = ",
+                   VideoStatus, " / ", SupplierFileStatus
+               SET RunFailed TO TRUE
+           END-IF
+
+           IF NOT RunFailed
+               PERFORM PROCESS-TRANSACTION-FEED
+           END-IF
+
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
+           CLOSE InputData, RejectFile, VideoFile, SupplierFile.
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       PROCESS-TRANSACTION-FEED.
            READ InputData
-               AT END SET EndOfFile TO TRUE
+               AT END SET EndOfFile IN SupplierAndVideoRecord TO TRUE
            END-READ
-           PERFORM UNTIL EndOfFile 
+           PERFORM UNTIL EndOfFile IN SupplierAndVideoRecord
 
-      *>   計算每行實際長度
+      *>   計算每行實際長度 - via Sub-StringTrim instead of a local
+      *>   INSPECT, same trailing-space-strip logic String-Inspect's
+      *>   demo already has, just pulled into a callable subprogram
                MOVE ZEROS TO InsertSupplierCount
-               MOVE 0 to StringEnd
-               INSPECT RemainRec TALLYING StringEnd FOR TRAILING SPACES
-               COMPUTE StringEnd = 78 - StringEnd
-               
-      *>   只抓"InsertSupplier"
+               CALL "Sub-StringTrim" USING BY REFERENCE RemainRec,
+                 BY CONTENT 78, BY CONTENT TrimFunctionCode,
+                 BY CONTENT SPACE, BY REFERENCE TrailingSpaceCount
+               COMPUTE StringEnd = 78 - TrailingSpaceCount
+               ADD 1 TO RecordTotal
+               MOVE "N" TO FieldErrorSwitch
+               MOVE SPACES TO RejectReason
+
+      *>   is this one of the codes 1 THRU MaxValidTypeCode really
+      *>   means, checked once via the shared validator instead of
+      *>   the old local ValidTypeCode 88-level whitelist; the
+      *>   88-levels on TypeCode below only pick which of the known
+      *>   shapes to UNSTRING into once that much is settled
+               CALL "Sub-ValidateTransCode" USING
+                 BY REFERENCE TypeCode, BY CONTENT MaxValidTypeCode,
+                 BY CONTENT TypeCodeDelimiter,
+                 BY REFERENCE TypeCodeValidFlag
+
+               IF NOT TypeCodeIsValid
+                   ADD 1 TO InvalidTypeTotal
+                   MOVE "Y" TO FieldErrorSwitch
+                   MOVE "INVALID TYPE CODE" TO RejectReason
+                   DISPLAY SPACES
+                   DISPLAY "Record = " RemainRec(1:70)
+                   DISPLAY "Type Code Error(" TypeCode ")"
+               ELSE
                IF InsertSupplier
-      *>             DISPLAY SupplierAndVideoRecord
+                   ADD 1 TO InsertSupplierTotal
                    UNSTRING RemainRec(1:StringEnd) DELIMITED BY ","
                      INTO TransDate COUNT IN DateCount
                       SupplierCode COUNT IN CodeCount
@@ -67,26 +232,217 @@
                       SupplierAddress COUNT IN AddressCount
                    END-UNSTRING
                    PERFORM ShowErrorMsg
-               else
-                   IF NOT ValidTypeCode
-                       DISPLAY SPACES
-                       DISPLAY "Record = " RemainRec(1:70)
-                       DISPLAY "Type Code Error(" TypeCode ")"
+                   IF NOT HasFieldError
+                       PERFORM APPLY-INSERT-SUPPLIER
+                   END-IF
+               ELSE
+               IF DeleteSupplier
+                   ADD 1 TO DeleteSupplierTotal
+                   UNSTRING RemainRec(1:StringEnd) DELIMITED BY ","
+                     INTO DelSupTransDate COUNT IN DelSupDateCount
+                      DelSupCode COUNT IN DelSupCodeCount
+                   END-UNSTRING
+                   PERFORM ShowDeleteSupplierErrors
+                   IF NOT HasFieldError
+                       PERFORM APPLY-DELETE-SUPPLIER
+                   END-IF
+               ELSE
+               IF DeleteVideo
+                   ADD 1 TO DeleteVideoTotal
+                   UNSTRING RemainRec(1:StringEnd) DELIMITED BY ","
+                     INTO DelVidTransDate COUNT IN DelVidDateCount
+                      DelVidCode COUNT IN DelVidCodeCount
+                   END-UNSTRING
+                   PERFORM ShowDeleteVideoErrors
+                   IF NOT HasFieldError
+                       PERFORM APPLY-DELETE-VIDEO
+                   END-IF
+               ELSE
+      *>           the only code left once TypeCodeIsValid is true
+      *>           and the other three have been ruled out
+                   ADD 1 TO InsertVideoTotal
+                   UNSTRING RemainRec(1:StringEnd) DELIMITED BY ","
+                     INTO InsVidTransDate COUNT IN InsVidDateCount
+                      InsVidCode COUNT IN InsVidCodeCount
+                      InsVidTitle COUNT IN InsVidTitleCount
+                      InsVidSupplierCode COUNT IN InsVidSupplierCount
+                   END-UNSTRING
+                   PERFORM ShowInsertVideoErrors
+                   IF NOT HasFieldError
+                       PERFORM APPLY-INSERT-VIDEO
                    END-IF
                END-IF
+               END-IF
+               END-IF
+               END-IF
+
+               IF HasFieldError
+                   PERFORM WRITE-REJECT-TRANS
+               END-IF
 
                READ InputData
-                   AT END SET EndOfFile TO TRUE
+                   AT END SET EndOfFile IN SupplierAndVideoRecord
+                       TO TRUE
                END-READ
-           END-PERFORM
+           END-PERFORM.
 
-           CLOSE InputData
-           STOP RUN.
+       WRITE-REJECT-TRANS.
+           MOVE SupplierAndVideoRecord TO RejRawRecord
+           MOVE RejectReason TO RejReason
+           WRITE RejectLine
+           ADD 1 TO RejectTotal
+           EVALUATE TRUE
+               WHEN InsertSupplier
+                   ADD 1 TO InsertSupplierRejectTotal
+               WHEN DeleteSupplier
+                   ADD 1 TO DeleteSupplierRejectTotal
+               WHEN DeleteVideo
+                   ADD 1 TO DeleteVideoRejectTotal
+               WHEN InsertVideo
+                   ADD 1 TO InsertVideoRejectTotal
+           END-EVALUATE.
+
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY SPACES
+           DISPLAY "===== CONTROL TOTALS ====="
+           DISPLAY "INSERT SUPPLIER = ", InsertSupplierTotal,
+               "  REJECTED = ", InsertSupplierRejectTotal
+           DISPLAY "DELETE SUPPLIER = ", DeleteSupplierTotal,
+               "  REJECTED = ", DeleteSupplierRejectTotal
+           DISPLAY "DELETE VIDEO    = ", DeleteVideoTotal,
+               "  REJECTED = ", DeleteVideoRejectTotal
+           DISPLAY "INSERT VIDEO    = ", InsertVideoTotal,
+               "  REJECTED = ", InsertVideoRejectTotal
+           DISPLAY "INVALID TYPE    = ", InvalidTypeTotal
+           DISPLAY "REJECTED        = ", RejectTotal
+           DISPLAY "TOTAL RECORDS   = ", RecordTotal.
        
        ShowErrorMsg.
            DISPLAY SPACES
            DISPLAY "Record = " RemainRec(1:70)
-           IF NOT ValidDate DISPLAY "TransDate Size Error(" TransDate ")" END-IF
-           IF NOT ValidCode DISPLAY "SupplierCode Size Error(" SupplierCode ")" END-IF
-           IF NOT ValidName DISPLAY "SupplierName Size Error(" SupplierName ")" END-IF
-           IF NOT ValidAddress DISPLAY "SupplierAddress Size Error(" SupplierAddress ")" END-IF.
+           IF NOT ValidDate
+               DISPLAY "TransDate Size Error(" TransDate ")"
+               MOVE "TRANSDATE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidCode
+               DISPLAY "SupplierCode Size Error(" SupplierCode ")"
+               MOVE "SUPPLIERCODE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidName
+               DISPLAY "SupplierName Size Error(" SupplierName ")"
+               MOVE "SUPPLIERNAME SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidAddress
+               DISPLAY "SupplierAddress Size Error(" SupplierAddress ")"
+               MOVE "SUPPLIERADDRESS SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF.
+
+       ShowDeleteSupplierErrors.
+           DISPLAY SPACES
+           DISPLAY "Record = " RemainRec(1:70)
+           IF NOT ValidDelSupDate
+               DISPLAY "TransDate Size Error(" DelSupTransDate ")"
+               MOVE "TRANSDATE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidDelSupCode
+               DISPLAY "SupplierCode Size Error(" DelSupCode ")"
+               MOVE "SUPPLIERCODE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF.
+
+       ShowDeleteVideoErrors.
+           DISPLAY SPACES
+           DISPLAY "Record = " RemainRec(1:70)
+           IF NOT ValidDelVidDate
+               DISPLAY "TransDate Size Error(" DelVidTransDate ")"
+               MOVE "TRANSDATE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidDelVidCode
+               DISPLAY "VideoCode Size Error(" DelVidCode ")"
+               MOVE "VIDEOCODE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF.
+
+       ShowInsertVideoErrors.
+           DISPLAY SPACES
+           DISPLAY "Record = " RemainRec(1:70)
+           IF NOT ValidInsVidDate
+               DISPLAY "TransDate Size Error(" InsVidTransDate ")"
+               MOVE "TRANSDATE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidInsVidCode
+               DISPLAY "VideoCode Size Error(" InsVidCode ")"
+               MOVE "VIDEOCODE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidInsVidTitle
+               DISPLAY "VideoTitle Size Error(" InsVidTitle ")"
+               MOVE "VIDEOTITLE SIZE ERROR" TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF
+           IF NOT ValidInsVidSupplier
+               DISPLAY "VideoSupplierCode Size Error("
+                   InsVidSupplierCode ")"
+               MOVE "VIDEOSUPPLIERCODE SIZE ERROR"
+                   TO RejectReason
+               MOVE "Y" TO FieldErrorSwitch
+           END-IF.
+
+      *>   applies a clean InsertSupplier transaction to
+      *>   RelativeFile-IsHere.dat; a duplicate SupplierCode is
+      *>   rejected rather than overwriting the existing supplier
+       APPLY-INSERT-SUPPLIER.
+           MOVE SupplierCode TO MasterSupplierCode
+           MOVE SupplierName TO MasterSupplierName
+           MOVE SupplierAddress TO MasterSupplierAddress
+           MOVE SupplierCode TO SupplierKey
+           WRITE SupplierMasterRecord
+               INVALID KEY
+                   DISPLAY "(DUPLICATE SUPPLIER) Code = ",
+                       SupplierCode
+                   MOVE "DUPLICATE SUPPLIER CODE" TO RejectReason
+                   MOVE "Y" TO FieldErrorSwitch
+           END-WRITE.
+
+      *>   applies a clean DeleteSupplier transaction; a SupplierCode
+      *>   that isn't on file is rejected rather than ignored
+       APPLY-DELETE-SUPPLIER.
+           MOVE DelSupCode TO SupplierKey
+           DELETE SupplierFile
+               INVALID KEY
+                   DISPLAY "(SUPPLIER NOT FOUND) Code = ", DelSupCode
+                   MOVE "SUPPLIER NOT FOUND" TO RejectReason
+                   MOVE "Y" TO FieldErrorSwitch
+           END-DELETE.
+
+      *>   applies a clean DeleteVideo transaction; a VideoCode that
+      *>   isn't on file is rejected rather than ignored
+       APPLY-DELETE-VIDEO.
+           MOVE DelVidCode TO VideoCode
+           DELETE VideoFile
+               INVALID KEY
+                   DISPLAY "(VIDEO NOT FOUND) Code = ", DelVidCode
+                   MOVE "VIDEO NOT FOUND" TO RejectReason
+                   MOVE "Y" TO FieldErrorSwitch
+           END-DELETE.
+
+      *>   applies a clean InsertVideo transaction; a duplicate
+      *>   VideoCode is rejected rather than overwriting the
+      *>   existing video
+       APPLY-INSERT-VIDEO.
+           MOVE InsVidCode TO VideoCode
+           MOVE InsVidTitle TO VideoTitle
+           MOVE InsVidSupplierCode TO VideoSupplierCode
+           WRITE VideoRecord
+               INVALID KEY
+                   DISPLAY "(DUPLICATE VIDEO) Code = ", InsVidCode
+                   MOVE "DUPLICATE VIDEO CODE" TO RejectReason
+                   MOVE "Y" TO FieldErrorSwitch
+           END-WRITE.
