@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-DateValidate-Message IS INITIAL.
+      *>   This sub-program is CALLed from a Cobol program.
+      *>   it requires 2 parameters.
+      *>       1 to contain the ValidationResult code produced by
+      *>         Sub-DateValidate-V2
+      *>       1 to return the standard message text for that code,
+      *>         so every caller displays the same wording
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  ValidationResultLK PIC 9.
+           88  DateIsValid VALUE 0.
+           88  DateNotNumeric VALUE 1.
+           88  YearContainsZeros VALUE 2.
+           88  MonthContainsZeros VALUE 3.
+           88  DayContainsZeros VALUE 4.
+           88  MonthGreaterThan12 VALUE 5.
+           88  DayTooGreatForMonth VALUE 6.
+           88  YearTooEarly VALUE 7.
+           88  DateBeyondToday VALUE 8.
+
+       01  MessageTextLK PIC X(40).
+
+       PROCEDURE DIVISION USING ValidationResultLK, MessageTextLK.
+       Begin.
+           EVALUATE TRUE
+             WHEN DateIsValid
+               MOVE "Date is valid." TO MessageTextLK
+             WHEN DateNotNumeric
+               MOVE "Date is not numeric." TO MessageTextLK
+             WHEN YearContainsZeros
+               MOVE "Year contains all zeros." TO MessageTextLK
+             WHEN MonthContainsZeros
+               MOVE "Month contains all zeros." TO MessageTextLK
+             WHEN DayContainsZeros
+               MOVE "Day contains all zeros." TO MessageTextLK
+             WHEN MonthGreaterThan12
+               MOVE "Month too great." TO MessageTextLK
+             WHEN DayTooGreatForMonth
+               MOVE "Day too great for month." TO MessageTextLK
+             WHEN YearTooEarly
+               MOVE "Year is earlier than allowed." TO MessageTextLK
+             WHEN DateBeyondToday
+               MOVE "Date is later than today." TO MessageTextLK
+             WHEN OTHER
+               MOVE "Unrecognized date validation result." TO
+                   MessageTextLK
+           END-EVALUATE.
+
+           EXIT PROGRAM.
