@@ -10,16 +10,15 @@
              RECORD KEY IS VideoCode
              ALTERNATE RECORD KEY IS VideoTitle
                WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
              FILE STATUS IS VideoStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  VideoFile.
-       01  VideoRecord.
-           03  VideoCode       PIC 9(5).
-           03  VideoTitle      PIC X(40).
-           03  SupplierCode    PIC 99.
-       
+           COPY VIDEOREC.
+
        WORKING-STORAGE SECTION.
        01  VideoStatus PIC X(2).
            88  RECORDFOUND VALUE "00".
@@ -27,17 +26,30 @@
        01  RequiredKey           PIC 9.
            88 VideoCodeKey      VALUE 1.
            88 VideoTitleKey     VALUE 2.
+           88 VideoSupplierKey  VALUE 3.
+           88 QuitLookup        VALUE 9.
 
        01  Prn-VideoRecord.
            03  Prn-VideoCode       PIC 9(5).
            03  Prn-VideoTitle      PIC BBBBX(40).
-           03  Prn-SupplierCode    PIC BBBB99.
-           
+           03  Prn-VideoSupplierCode   PIC BBB999.
+
+       01  WantedSupplierCode    PIC 999.
+       01  SupplierMatchCount    PIC 9(5).
+       01  NoMoreForSupplierSw   PIC X VALUE "N".
+           88  NoMoreForSupplier VALUE "Y".
+
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT VideoFile.
 
-           DISPLAY "CHOOSE YOUR FAVORITE KEY VIDEOCODE = 1, VIDEOTITLE = 2:"
+           PERFORM DO-LOOKUP UNTIL QuitLookup.
+
+           CLOSE VideoFile.
+           STOP RUN.
+
+       DO-LOOKUP.
+           DISPLAY "CHOOSE KEY: CODE=1, TITLE=2, SUPPLIER=3, QUIT=9 : "
              WITH NO ADVANCING.
            ACCEPT RequiredKey.
 
@@ -48,6 +60,7 @@
                KEY IS VideoCode
                INVALID KEY DISPLAY "(key=CODE)STATUS : " , VideoStatus
               END-READ
+              PERFORM SHOW-RESULT
            END-IF
 
            IF VideoTitleKey
@@ -56,17 +69,53 @@
               READ VideoFile
                KEY IS VideoTitle
                INVALID KEY DISPLAY "(key=TITLE)STATUS : " , VideoStatus
-              END-READ              
+              END-READ
+              PERFORM SHOW-RESULT
            END-IF
 
+           IF VideoSupplierKey
+              DISPLAY "ENTER SUPPLIER CODE(3 DIGITS) : "
+                WITH NO ADVANCING
+              ACCEPT VideoSupplierCode
+              PERFORM SHOW-SUPPLIER-RESULTS
+           END-IF.
+
+       SHOW-RESULT.
            IF RECORDFOUND
                MOVE VideoCode TO Prn-VideoCode
                MOVE VideoTitle TO Prn-VideoTitle
-               MOVE SupplierCode TO Prn-SupplierCode
+               MOVE VideoSupplierCode TO Prn-VideoSupplierCode
                DISPLAY Prn-VideoRecord
            ELSE
                DISPLAY "..NOTHING FOUND.."
            END-IF.
 
-           CLOSE VideoFile.
-           STOP RUN.
+      *>   VideoSupplierCode carries duplicates, so list every
+      *>   title on file for the chosen supplier rather than
+      *>   stopping at the first match.
+       SHOW-SUPPLIER-RESULTS.
+           MOVE VideoSupplierCode TO WantedSupplierCode
+           MOVE ZERO TO SupplierMatchCount
+           MOVE "N" TO NoMoreForSupplierSw
+           START VideoFile KEY IS NOT LESS THAN VideoSupplierCode
+               INVALID KEY SET NoMoreForSupplier TO TRUE
+           END-START
+           IF NOT NoMoreForSupplier
+               READ VideoFile NEXT RECORD
+                   AT END SET NoMoreForSupplier TO TRUE
+               END-READ
+           END-IF
+           PERFORM UNTIL NoMoreForSupplier
+                   OR VideoSupplierCode NOT = WantedSupplierCode
+               ADD 1 TO SupplierMatchCount
+               MOVE VideoCode TO Prn-VideoCode
+               MOVE VideoTitle TO Prn-VideoTitle
+               MOVE VideoSupplierCode TO Prn-VideoSupplierCode
+               DISPLAY Prn-VideoRecord
+               READ VideoFile NEXT RECORD
+                   AT END SET NoMoreForSupplier TO TRUE
+               END-READ
+           END-PERFORM
+           IF SupplierMatchCount = ZERO
+               DISPLAY "..NOTHING FOUND.."
+           END-IF.
