@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-DateFormatConvert IS INITIAL.
+      *>   This sub-program is CALLed from a Cobol program.
+      *>   it requires 4 parameters.
+      *>       1 to contain the incoming date, in whichever of the
+      *>         external layouts InputFormatLK selects
+      *>       1 to select that layout (same REDEFINES-of-one-area
+      *>         idea Test.cbl's WS-DATE1/WS-DATE2/WS-DATE3 uses, put
+      *>         to work instead of just demonstrated)
+      *>       1 to return the date normalized to our internal
+      *>         YYYYMMDD numeric form
+      *>       1 to return whether the requested format was
+      *>         recognized at all
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DateFormatWork.
+           03  DFW-Raw             PIC X(10).
+           03  DFW-AsTwDate REDEFINES DFW-Raw.
+               05  DFW-TwYear      PIC 9(4).
+               05  DFW-TwMonth     PIC 99.
+               05  DFW-TwDay       PIC 99.
+               05  FILLER          PIC X(2).
+           03  DFW-AsEuDate REDEFINES DFW-Raw.
+               05  DFW-EuDay       PIC 99.
+               05  FILLER          PIC X.
+               05  DFW-EuMonth     PIC 99.
+               05  FILLER          PIC X.
+               05  DFW-EuYear      PIC 9(4).
+           03  DFW-AsUsDate REDEFINES DFW-Raw.
+               05  DFW-UsMonth     PIC 99.
+               05  FILLER          PIC X.
+               05  DFW-UsDay       PIC 99.
+               05  FILLER          PIC X.
+               05  DFW-UsYear      PIC 9(4).
+
+       01  OutputDateWork.
+           03  ODW-Year            PIC 9(4).
+           03  ODW-Month           PIC 99.
+           03  ODW-Day             PIC 99.
+
+       LINKAGE SECTION.
+       01  InputDateLK             PIC X(10).
+
+       01  InputFormatLK           PIC X.
+           88  FormatIsTw          VALUE "T" "t".
+           88  FormatIsEu          VALUE "E" "e".
+           88  FormatIsUs          VALUE "U" "u".
+
+       01  OutputDateLK            PIC 9(8).
+
+       01  FormatResultLK          PIC 9.
+           88  FormatResultOK      VALUE 0.
+           88  FormatNotRecognized VALUE 1.
+
+       PROCEDURE DIVISION USING InputDateLK, InputFormatLK,
+               OutputDateLK, FormatResultLK.
+       Begin.
+           SET FormatResultOK TO TRUE.
+           MOVE InputDateLK TO DFW-Raw.
+
+           EVALUATE TRUE
+             WHEN FormatIsTw
+               MOVE DFW-TwYear TO ODW-Year
+               MOVE DFW-TwMonth TO ODW-Month
+               MOVE DFW-TwDay TO ODW-Day
+             WHEN FormatIsEu
+               MOVE DFW-EuYear TO ODW-Year
+               MOVE DFW-EuMonth TO ODW-Month
+               MOVE DFW-EuDay TO ODW-Day
+             WHEN FormatIsUs
+               MOVE DFW-UsYear TO ODW-Year
+               MOVE DFW-UsMonth TO ODW-Month
+               MOVE DFW-UsDay TO ODW-Day
+             WHEN OTHER
+               SET FormatNotRecognized TO TRUE
+           END-EVALUATE.
+
+           IF FormatResultOK
+               MOVE OutputDateWork TO OutputDateLK
+           END-IF.
+
+           EXIT PROGRAM.
+       END PROGRAM Sub-DateFormatConvert.
