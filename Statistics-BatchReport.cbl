@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATISTICS-BATCHREPORT.
+      *> Batch cousin of PERFORMFORMAT3's number-stream demo - that
+      *> one is capped at 99 interactively ACCEPTed values and only
+      *> reports a total/average. This one reads an arbitrary-length
+      *> LINE SEQUENTIAL file of values and adds minimum, maximum,
+      *> and median, using the same SORT ... GIVING approach
+      *> SORT-READDATAFILE already uses to get a file into order.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputValues ASSIGN TO "Statistics-Input.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS InputFileStatus.
+
+           SELECT SortedValues ASSIGN TO "STATS-SORTED.TEMP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SortedFileStatus.
+
+           SELECT WorkFile ASSIGN TO "WORK.TEMP"
+             FILE STATUS IS WorkFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InputValues.
+       01  InputValueLine  PIC 9(5).
+
+       FD  SortedValues.
+       01  SortedValueLine PIC 9(5).
+
+       SD  WorkFile.
+       01  WorkRec.
+           03  WorkValue   PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  InputFileStatus     PIC X(2).
+           88  InputFileOK     VALUE "00".
+       01  SortedFileStatus    PIC X(2).
+           88  SortedFileOK    VALUE "00".
+       01  WorkFileStatus      PIC X(2).
+           88  WorkFileOK      VALUE "00".
+
+       01  EndOfInputFileSw    PIC X VALUE "N".
+           88  EndOfInputFile  VALUE "Y".
+       01  EndOfSortedFileSw   PIC X VALUE "N".
+           88  EndOfSortedFile VALUE "Y".
+
+       01  ValueCount      PIC 9(7) VALUE ZERO.
+       01  RunningTotal    PIC 9(9) VALUE ZERO.
+       01  AverageValue    PIC 9(7) VALUE ZERO.
+       01  MinimumValue    PIC 9(5) VALUE 99999.
+       01  MaximumValue    PIC 9(5) VALUE ZERO.
+       01  MedianValue     PIC 9(5) VALUE ZERO.
+       01  MedianIndex     PIC 9(7) VALUE ZERO.
+       01  CurrentIndex    PIC 9(7) VALUE ZERO.
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw     PIC X VALUE "N".
+           88  RunFailed   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           SORT WorkFile ON ASCENDING KEY WorkValue
+               INPUT PROCEDURE IS GATHER-VALUES
+               GIVING SortedValues.
+           PERFORM CHECK-WORK-STATUS.
+
+           IF NOT RunFailed
+               PERFORM COMPUTE-AND-DISPLAY-STATISTICS
+           END-IF.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-INPUT-STATUS.
+           IF NOT InputFileOK
+               DISPLAY "..UNABLE TO OPEN INPUT VALUES FILE, STATUS = ",
+                   InputFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-SORTED-STATUS.
+           IF NOT SortedFileOK
+               DISPLAY "..UNABLE TO OPEN SORTED VALUES FILE, STATUS = ",
+                   SortedFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-WORK-STATUS.
+           IF NOT WorkFileOK
+               DISPLAY "..SORT WORK FILE ERROR, STATUS = ",
+                   WorkFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+      *> RELEASEs every input value into the sort, tallying the
+      *> total/min/max as each one goes by so a second pass over the
+      *> unsorted data isn't needed
+       GATHER-VALUES.
+           OPEN INPUT InputValues
+           PERFORM CHECK-INPUT-STATUS
+           IF RunFailed
+               EXIT PARAGRAPH
+           END-IF
+
+           READ InputValues
+               AT END SET EndOfInputFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfInputFile
+               ADD 1 TO ValueCount
+               ADD InputValueLine TO RunningTotal
+               IF InputValueLine < MinimumValue
+                   MOVE InputValueLine TO MinimumValue
+               END-IF
+               IF InputValueLine > MaximumValue
+                   MOVE InputValueLine TO MaximumValue
+               END-IF
+               MOVE InputValueLine TO WorkValue
+               RELEASE WorkRec
+               READ InputValues
+                   AT END SET EndOfInputFile TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE InputValues.
+
+      *> total/average/minimum/maximum were tallied on the way into
+      *> the sort; the median needs the now-sorted output, so it is
+      *> the one statistic worked out here, walking to the middle
+      *> record of SortedValues
+       COMPUTE-AND-DISPLAY-STATISTICS.
+           OPEN INPUT SortedValues
+           PERFORM CHECK-SORTED-STATUS.
+
+           IF NOT RunFailed
+               IF ValueCount > ZERO
+                   COMPUTE AverageValue = RunningTotal / ValueCount
+                   PERFORM FIND-MEDIAN
+               END-IF
+
+               DISPLAY "VALUES READ = ", ValueCount
+               DISPLAY "TOTAL = ", RunningTotal
+               DISPLAY "AVERAGE = ", AverageValue
+               DISPLAY "MINIMUM = ", MinimumValue
+               DISPLAY "MAXIMUM = ", MaximumValue
+               DISPLAY "MEDIAN = ", MedianValue
+
+               CLOSE SortedValues
+           END-IF.
+
+      *> on an even ValueCount this lands on the lower of the two
+      *> middle values, same plain-COMPUTE truncation PERFORMFORMAT3
+      *> already relies on for AverageValue - no FUNCTION MEDIAN call
+      *> needed for a file this program already has fully sorted
+       FIND-MEDIAN.
+           COMPUTE MedianIndex = (ValueCount + 1) / 2.
+
+           READ SortedValues
+               AT END SET EndOfSortedFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSortedFile
+               ADD 1 TO CurrentIndex
+               IF CurrentIndex = MedianIndex
+                   MOVE SortedValueLine TO MedianValue
+               END-IF
+               READ SortedValues
+                   AT END SET EndOfSortedFile TO TRUE
+               END-READ
+           END-PERFORM.
