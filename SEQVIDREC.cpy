@@ -0,0 +1,8 @@
+      *> Governing record layout for the sequential video feed
+      *> (SEQVIDEO.DAT) used to load/refresh the indexed video
+      *> master. Kept in step with VIDEOREC.cpy field-for-field.
+       01  SeqVideoRecord.
+           88  EndOfFile               VALUE HIGH-VALUE.
+           03  SeqVideoCode            PIC 9(5).
+           03  SeqVideoTitle           PIC X(40).
+           03  SeqVideoSupplierCode    PIC 999.
