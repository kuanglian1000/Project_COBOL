@@ -6,39 +6,145 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "Student.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS StudentFileStatus.
 
            SELECT TranFile ASSIGN TO "TRANS-forInsert.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TranFileStatus.
+
+      *> MERGE lands in this raw file first; DEDUPLICATE-MERGED-OUTPUT
+      *> then splits it into the clean master and MERGE-DUPS.dat,
+      *> since MERGE itself can't exclude duplicates
+           SELECT RawMergedFile ASSIGN TO "STUDENTs-Merged.raw"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RawMergedFileStatus.
 
            SELECT NewStudentFile ASSIGN TO "STUDENTs-Merged.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS NewStudentFileStatus.
+
+           SELECT MergeDupsFile ASSIGN TO "MERGE-DUPS.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MergeDupsFileStatus.
 
-           SELECT WorkFile ASSIGN TO "WORK.TMP".
+           SELECT WorkFile ASSIGN TO "WORK.TMP"
+             FILE STATUS IS WorkFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentRec PIC X(30).
+           COPY STUDREC.
 
        FD  TranFile.
-       01  TranRec PIC X(30).
+           COPY TRANREC.
+
+       FD  RawMergedFile.
+       01  RawMergedRec.
+           88  EndOfRawFile    VALUE HIGH-VALUES.
+           03  RawStudentId    PIC X(7).
+           03  FILLER          PIC X(24).
 
        FD  NewStudentFile.
        01  NewStudentRec PIC X(30).
 
+       FD  MergeDupsFile.
+       01  MergeDupsRec PIC X(30).
+
        SD  WorkFile.
        01  WorkRec.
            03  wStudentId  PIC X(7).
-           03  FILLER      PIC X(23).
+           03  FILLER      PIC X(24).
+
+       WORKING-STORAGE SECTION.
+       01  LastStudentId   PIC X(7) VALUE SPACES.
+
+       01  StudentFileStatus       PIC X(2).
+           88  StudentFileOK       VALUE "00".
+       01  TranFileStatus          PIC X(2).
+           88  TranFileOK          VALUE "00".
+       01  RawMergedFileStatus     PIC X(2).
+           88  RawMergedFileOK     VALUE "00".
+       01  NewStudentFileStatus    PIC X(2).
+           88  NewStudentFileOK    VALUE "00".
+       01  MergeDupsFileStatus     PIC X(2).
+           88  MergeDupsFileOK     VALUE "00".
+       01  WorkFileStatus          PIC X(2).
+           88  WorkFileOK          VALUE "00".
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            MERGE WorkFile
                ON ASCENDING KEY wStudentId
                USING TranFile, StudentFile
-               GIVING NewStudentFile.
-           STOP RUN.
+               GIVING RawMergedFile.
+           PERFORM CHECK-MERGE-STATUS.
+
+           IF NOT RunFailed
+               PERFORM DEDUPLICATE-MERGED-OUTPUT
+           END-IF.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-MERGE-STATUS.
+           IF NOT TranFileOK OR NOT StudentFileOK OR NOT WorkFileOK
+               OR NOT RawMergedFileOK
+               DISPLAY "..MERGE ERROR, STATUS = ", TranFileStatus,
+                   " / ", StudentFileStatus, " / ", WorkFileStatus,
+                   " / ", RawMergedFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-DEDUP-STATUS.
+           IF NOT RawMergedFileOK OR NOT NewStudentFileOK
+               OR NOT MergeDupsFileOK
+               DISPLAY "..DEDUPLICATE FILE ERROR, STATUS = ",
+                   RawMergedFileStatus, " / ", NewStudentFileStatus,
+                   " / ", MergeDupsFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+      *> the merged output is sorted on wStudentId, so a duplicate
+      *> student always lands immediately next to its first copy
+       DEDUPLICATE-MERGED-OUTPUT.
+           OPEN INPUT RawMergedFile
+           OPEN OUTPUT NewStudentFile
+           OPEN OUTPUT MergeDupsFile
+           PERFORM CHECK-DEDUP-STATUS.
+
+           IF NOT RunFailed
+               READ RawMergedFile
+                   AT END SET EndOfRawFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfRawFile
+                   IF RawStudentId = LastStudentId
+                       WRITE MergeDupsRec FROM RawMergedRec
+                   ELSE
+                       WRITE NewStudentRec FROM RawMergedRec
+                       MOVE RawStudentId TO LastStudentId
+                   END-IF
+                   READ RawMergedFile
+                       AT END SET EndOfRawFile TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE RawMergedFile
+               CLOSE NewStudentFile
+               CLOSE MergeDupsFile
+           END-IF.
 
 
        
