@@ -5,36 +5,79 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT StudentFile ASSIGN TO "Student.dat"
-                 Organization is line sequential.
+                 Organization is line sequential
+                 FILE STATUS IS StudentFileStatus.
 
            DATA DIVISION.
            FILE SECTION.
            FD  StudentFile.
-           01  StudentDetails.
-           03  StudentId PIC 9(7).
-           03  StudentName.
-               05  FirstName PIC X(8).
-               05  LastName    PIC XX.
-           03  DateOfBirth.
-               05  YoBirth PIC 9(4).
-               05  MoBirth PIC 9(2).
-               05  DoBirth PIC 9(2).
-           03  CourseCode  PIC X(4).
-           03  Gender      PIC X.
-           
+               COPY STUDREC.
+
+           WORKING-STORAGE SECTION.
+           01  StudentFileStatus       PIC X(2).
+               88  StudentFileOK       VALUE "00".
+
+           01  RunFailedSw             PIC X VALUE "N".
+               88  RunFailed           VALUE "Y".
+
+           01  ValidationResult        PIC 9.
+               88  DateIsValid         VALUE 0.
+               88  DateNotNumeric      VALUE 1.
+               88  YearContainsZeros   VALUE 2.
+               88  MonthContainsZeros  VALUE 3.
+               88  DayContainsZeros    VALUE 4.
+               88  MonthGreaterThan12  VALUE 5.
+               88  DayTooGreatForMonth VALUE 6.
+               88  YearTooEarly        VALUE 7.
+               88  DateBeyondToday     VALUE 8.
+
+           01  RecordFlag              PIC X(19) VALUE SPACES.
+
            PROCEDURE DIVISION.
            BEGIN.
+               MOVE 0 TO RETURN-CODE
                OPEN INPUT StudentFile
+               PERFORM CHECK-STUDENT-STATUS
 
-               READ StudentFile
-                   AT END MOVE HIGH-VALUES TO StudentDetails
-               END-READ
-               PERFORM UNTIL StudentDetails = HIGH-VALUES
-                   DISPLAY StudentId SPACE StudentName SPACE CourseCode SPACE YoBirth
+               IF NOT RunFailed
                    READ StudentFile
-                       AT END MOVE HIGH-VALUE TO StudentDetails
+                       AT END MOVE HIGH-VALUES TO StudentRecord
                    END-READ
-               END-PERFORM
+                   PERFORM UNTIL StudentRecord = HIGH-VALUES
+                       CALL "Sub-DateValidate-V2" USING
+                           StudentDateOfBirth, ValidationResult
+                       EVALUATE TRUE
+                           WHEN NOT DateIsValid AND NOT ValidGender
+                               MOVE "**BAD DATE,GENDER**" TO RecordFlag
+                           WHEN NOT DateIsValid
+                               MOVE "**BAD DATE**" TO RecordFlag
+                           WHEN NOT ValidGender
+                               MOVE "**BAD GENDER**" TO RecordFlag
+                           WHEN OTHER
+                               MOVE SPACES TO RecordFlag
+                       END-EVALUATE
+                       DISPLAY StudentId SPACE StudentName SPACE
+                           StudentCourseCode SPACE StudentYoBirth
+                           SPACE RecordFlag
+                       READ StudentFile
+                           AT END MOVE HIGH-VALUE TO StudentRecord
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE StudentFile
+               END-IF
+
+               IF RunFailed
+                   MOVE 16 TO RETURN-CODE
+               END-IF.
+
+               GOBACK.
 
-               CLOSE StudentFile.
-               STOP RUN.
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+           CHECK-STUDENT-STATUS.
+               IF NOT StudentFileOK
+                   DISPLAY "..UNABLE TO OPEN STUDENT FILE, STATUS = ",
+                       StudentFileStatus
+                   SET RunFailed TO TRUE
+               END-IF.
