@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-ExtendAmount.
+      *>   This sub-program is CALLed from a Cobol program.
+      *>   it requires 3 parameters.
+      *>       1 to contain the quantity
+      *>       1 to contain the unit price (with cents)
+      *>       1 to return the extended amount (quantity * unit price)
+      *>   Same idea as Sub-MultiplyNums, but Num1/Num2/Answer there
+      *>   are whole numbers only - no use for extending a quantity
+      *>   by a unit price that carries cents.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  Quantity        PIC 9(5).
+       01  UnitPrice       PIC 9(5)V99.
+       01  ExtendedAmount  PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING Quantity, UnitPrice, ExtendedAmount.
+       BEGIN.
+           DISPLAY ">>> IN THE SUB-PROGRAM".
+           DISPLAY "quantity  = " , Quantity.
+           DISPLAY "unitprice = " , UnitPrice.
+
+           MULTIPLY Quantity BY UnitPrice GIVING ExtendedAmount.
+
+           DISPLAY "extended  = " , ExtendedAmount.
+           DISPLAY " LEAVING SUB-PROGRAM NOW. <<<".
+
+           END PROGRAM Sub-ExtendAmount.
