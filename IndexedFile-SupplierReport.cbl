@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDFILE-SUPPLIERREPORT.
+      *> Reads IDXVIDEO.DAT sequentially, tallying a count of titles
+      *> per VideoSupplierCode, then looks each supplier code up
+      *> against RelativeFile-IsHere.dat for its SupplierName so the
+      *> report prints a name instead of a bare code - the question
+      *> that used to mean cross-referencing both files by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS VideoCode
+             ALTERNATE RECORD KEY IS VideoTitle
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
+             FILE STATUS IS VideoStatus.
+
+           SELECT SupplierFile ASSIGN TO "RelativeFile-IsHere.dat"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS SupplierKey
+             FILE STATUS IS SupplierStatus.
+
+           SELECT ReportFile ASSIGN TO "VIDEO-SUPPLIER-COUNT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ReportFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VideoFile.
+           COPY VIDEOREC.
+
+       FD  SupplierFile.
+       01  SupplierRecord.
+           03  SupplierCode    PIC 999.
+           03  SupplierName    PIC X(20).
+           03  SupplierAddress PIC X(50).
+
+       FD  ReportFile.
+       01  ReportLine  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  VideoStatus     PIC X(2).
+           88  VideoFileOK VALUE "00".
+       01  SupplierStatus      PIC X(2).
+           88  SupplierFound   VALUE "00".
+       01  ReportFileStatus    PIC X(2).
+           88  ReportFileOK    VALUE "00".
+
+       01  SupplierKey     PIC 999.
+
+      *> tallied directly by supplier code, same "index the table by
+      *> the code itself" shape RelativeFile-Create's seen-table uses
+       01  VideoCountTable.
+           03  VideoCountBySupplier   PIC 9(5) OCCURS 1000 TIMES
+                                       VALUE ZERO.
+       01  SupplierIndex       PIC 9(4).
+
+       01  HeadingLine     PIC X(40)
+             VALUE "=Video Count By Supplier=".
+       01  UnknownSupplierName PIC X(20)
+             VALUE "**UNKNOWN SUPPLIER**".
+
+       01  CountDetailLine.
+           03  DtlSupplierName PIC X(20).
+           03  FILLER          PIC X(4) VALUE SPACES.
+           03  DtlVideoCount   PIC ZZZ,ZZ9.
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw     PIC X VALUE "N".
+           88  RunFailed   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT VideoFile
+           PERFORM CHECK-VIDEO-STATUS.
+
+           IF NOT RunFailed
+               PERFORM TALLY-VIDEO-FILE
+               CLOSE VideoFile
+
+               OPEN INPUT SupplierFile
+               PERFORM CHECK-SUPPLIER-STATUS
+               OPEN OUTPUT ReportFile
+               PERFORM CHECK-REPORT-STATUS
+
+               IF NOT RunFailed
+                   PERFORM PRINT-SUPPLIER-COUNTS
+                   CLOSE SupplierFile
+                   CLOSE ReportFile
+               END-IF
+           END-IF.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-VIDEO-STATUS.
+           IF NOT VideoFileOK
+               DISPLAY "..UNABLE TO OPEN VIDEO FILE, STATUS = ",
+                   VideoStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-SUPPLIER-STATUS.
+           IF NOT SupplierFound
+               DISPLAY "..UNABLE TO OPEN SUPPLIER FILE, STATUS = ",
+                   SupplierStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-REPORT-STATUS.
+           IF NOT ReportFileOK
+               DISPLAY "..REPORT FILE ERROR, STATUS = ",
+                   ReportFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+      *> one pass over the whole catalog, tallying by supplier code
+       TALLY-VIDEO-FILE.
+           READ VideoFile NEXT RECORD
+               AT END SET EndOfFile IN VideoRecord TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile IN VideoRecord
+               ADD 1 TO
+                   VideoCountBySupplier(VideoSupplierCode + 1)
+               READ VideoFile NEXT RECORD
+                   AT END SET EndOfFile IN VideoRecord TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *> one detail line per supplier code that actually carried any
+      *> titles, name looked up by a random read against SupplierFile
+       PRINT-SUPPLIER-COUNTS.
+           WRITE ReportLine FROM HeadingLine.
+           PERFORM PRINT-ONE-SUPPLIER-LINE
+               VARYING SupplierIndex FROM 1 BY 1
+               UNTIL SupplierIndex > 1000.
+
+       PRINT-ONE-SUPPLIER-LINE.
+           IF VideoCountBySupplier(SupplierIndex) > ZERO
+               COMPUTE SupplierKey = SupplierIndex - 1
+               READ SupplierFile
+                   INVALID KEY
+                       MOVE UnknownSupplierName TO DtlSupplierName
+                   NOT INVALID KEY
+                       MOVE SupplierName TO DtlSupplierName
+               END-READ
+               MOVE VideoCountBySupplier(SupplierIndex)
+                   TO DtlVideoCount
+               WRITE ReportLine FROM CountDetailLine
+           END-IF.
