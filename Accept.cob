@@ -11,7 +11,28 @@
                03  LastName  PIC XX.
            02  CourseCode  PIC X(4).
            02  Gender  PIC X.
-      
+               88  Male        VALUE "M" "m".
+               88  Female      VALUE "F" "f".
+               88  ValidGender VALUE "M" "m" "F" "f".
+
+      *> short reference list of course codes this site actually
+      *> offers - CourseCode is checked against this instead of
+      *> being accepted as-is
+       01  ValidCourseCodes.
+           03  FILLER PIC X(4) VALUE "MATH".
+           03  FILLER PIC X(4) VALUE "ENGL".
+           03  FILLER PIC X(4) VALUE "SCIE".
+           03  FILLER PIC X(4) VALUE "COMP".
+           03  FILLER PIC X(4) VALUE "HIST".
+       01  ValidCourseCodeTable REDEFINES ValidCourseCodes.
+           03  ValidCourseCode OCCURS 5 TIMES PIC X(4).
+
+       01  CourseCodeIndex PIC 9.
+       01  CourseCodeSwitch PIC X VALUE "N".
+           88  CourseCodeIsValid VALUE "Y".
+
+       01  RecordFlag PIC X(21) VALUE SPACES.
+
       *> YYYYMMDD
        01  CurrentDate.
            03  CurrentYear PIC 9(4).
@@ -35,10 +56,30 @@
            DISPLAY "Enter - ID(7),FirstName(8),LastName(2),CourseCode(4),Gender(1)".
            DISPLAY "==Please Input Your Data==".
            ACCEPT StudentDetails.
+
+           MOVE "N" TO CourseCodeSwitch
+           PERFORM VARYING CourseCodeIndex FROM 1 BY 1
+               UNTIL CourseCodeIndex > 5
+               IF CourseCode = ValidCourseCode(CourseCodeIndex)
+                   MOVE "Y" TO CourseCodeSwitch
+               END-IF
+           END-PERFORM.
+
+           EVALUATE TRUE
+               WHEN NOT CourseCodeIsValid AND NOT ValidGender
+                   MOVE "**BAD COURSE/GENDER**" TO RecordFlag
+               WHEN NOT CourseCodeIsValid
+                   MOVE "**BAD COURSE CODE**" TO RecordFlag
+               WHEN NOT ValidGender
+                   MOVE "**BAD GENDER**" TO RecordFlag
+               WHEN OTHER
+                   MOVE SPACES TO RecordFlag
+           END-EVALUATE.
+
            ACCEPT CurrentDate FROM DATE YYYYMMDD.
            ACCEPT DayOfYear FROM DAY YYYYDDD.
            ACCEPT CurrentTime FROM TIME.
-           DISPLAY "Name is ", FirstName SPACE LastName.
+           DISPLAY "Name is ", FirstName SPACE LastName SPACE RecordFlag.
            DISPLAY "Date is " CurrentDay Space CurrentMonth Space CurrentYear.
            DISPLAY "Today is " YearDay " of the year".
            DISPLAY "The time is " CurrentHour ":" CurrentMinute.
