@@ -14,37 +14,88 @@
              RECORD KEY IS VideoCode
              ALTERNATE RECORD KEY IS VideoTitle
                WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
              FILE STATUS IS VideoStatus.
 
+           SELECT ReportFile ASSIGN TO "VIDEO-CATALOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  VideoFile.
-       01  VideoRecord.
-           88  EndOfFile       VALUE HIGH-VALUE.
-           03  VideoCode       PIC 9(5).
-           03  VideoTitle      PIC X(40).
-           03  SupplierCode    PIC 99.
-       
+           COPY VIDEOREC.
+
+       FD  ReportFile.
+       01  ReportLine  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  VideoStatus PIC X(2).
 
        01  RequireSequence PIC 9.
-           88  VideoCodeSequence   VALUE 1.
-           88  VideoTitleSequence  VALUE 2.
-       
+           88  VideoCodeSequence      VALUE 1.
+           88  VideoTitleSequence     VALUE 2.
+           88  VideoSupplierSequence  VALUE 3.
+           88  VideoTitlePrefixSequence VALUE 4.
+
+       01  WantedTitlePrefix       PIC X(10).
+       01  PaddedTitlePrefix       PIC X(40).
+
+       01  WantedSupplierCode      PIC 999.
+
        01  Prn-VideoRecord.
            03  Prn-VideoCode       PIC 9(5).
            03  Prn-VideoTitle      PIC BBBBX(40).
-           03  Prn-SupplierCode    PIC BBBB99.
-       
+           03  Prn-VideoSupplierCode   PIC BBB999.
+
+      *>   printable, paginated catalog report
+       01  PrintOption             PIC X VALUE "N".
+           88  PrintToReport       VALUE "Y" "y".
+       01  ReportRunDate.
+           03  ReportYear          PIC 9(4).
+           03  ReportMonth         PIC 99.
+           03  ReportDay           PIC 99.
+       01  LinesOnPage             PIC 9(2) VALUE ZERO.
+           88  PageIsFull          VALUE 60 THRU 99.
+       01  PageNumber              PIC 9(3) VALUE ZERO.
+
+       01  CatalogHeading.
+           03  FILLER PIC X(20) VALUE "VIDEO CATALOG REPORT".
+           03  FILLER PIC X(10) VALUE SPACES.
+           03  FILLER PIC X(9)  VALUE "RUN DATE ".
+           03  HdgMonth PIC 99.
+           03  FILLER PIC X VALUE "/".
+           03  HdgDay   PIC 99.
+           03  FILLER PIC X VALUE "/".
+           03  HdgYear  PIC 9(4).
+           03  FILLER PIC X(5)  VALUE SPACES.
+           03  FILLER PIC X(5)  VALUE "PAGE ".
+           03  HdgPage  PIC ZZ9.
+
+       01  CatalogDetailLine.
+           03  DtlVideoCode        PIC 9(5).
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  DtlVideoTitle       PIC X(40).
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  DtlVideoSupplierCode PIC 999.
+
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT VideoFile.
 
-           DISPLAY "Enter Key : 1=VideoCode, 2=VideoTitleSequence -> " 
+           DISPLAY "Enter Key : 1=VideoCode, 2=VideoTitle, "
+             WITH NO ADVANCING.
+           DISPLAY "3=VideoSupplierCode, 4=VideoTitle Prefix -> "
              WITH NO ADVANCING.
            ACCEPT RequireSequence.
 
+           DISPLAY "PRINT TO REPORT FILE (Y/N) ? " WITH NO ADVANCING.
+           ACCEPT PrintOption.
+           IF PrintToReport
+               OPEN OUTPUT ReportFile
+               PERFORM START-NEW-PAGE
+           END-IF
+
       *>   Create KOR for VideoTitle(alternate record key)
            IF VideoTitleSequence
               MOVE SPACES TO VideoTitle
@@ -53,19 +104,95 @@
               END-START
            END-IF
 
+      *>   Create KOR for VideoSupplierCode(alternate record key)
+           IF VideoSupplierSequence
+              DISPLAY "ENTER SUPPLIER CODE(3 DIGITS) : "
+                WITH NO ADVANCING
+              ACCEPT WantedSupplierCode
+              MOVE WantedSupplierCode TO VideoSupplierCode
+              START VideoFile KEY IS NOT LESS THAN VideoSupplierCode
+                   INVALID KEY DISPLAY "(INVALID) STATUS:", VideoStatus
+              END-START
+           END-IF
+
+      *>   Jump to the first title starting with the given prefix
+           IF VideoTitlePrefixSequence
+              MOVE SPACES TO WantedTitlePrefix
+              DISPLAY "ENTER TITLE PREFIX(UP TO 10 CHARS) : "
+                WITH NO ADVANCING
+              ACCEPT WantedTitlePrefix
+              MOVE WantedTitlePrefix TO PaddedTitlePrefix
+              MOVE PaddedTitlePrefix TO VideoTitle
+              START VideoFile KEY IS NOT LESS THAN VideoTitle
+                   INVALID KEY DISPLAY "(INVALID) STATUS:", VideoStatus
+              END-START
+           END-IF
+
       *>   Read Indexed file sequentially by READ..NEXT RECORD
            READ VideoFile NEXT RECORD
                AT END SET EndOfFile TO TRUE
            END-READ
+           IF VideoTitlePrefixSequence
+                AND NOT EndOfFile
+                AND VideoTitle(1:10) NOT = WantedTitlePrefix
+               SET EndOfFile TO TRUE
+           END-IF
+           IF VideoSupplierSequence
+                AND NOT EndOfFile
+                AND VideoSupplierCode NOT = WantedSupplierCode
+               SET EndOfFile TO TRUE
+           END-IF
            PERFORM UNTIL EndOfFile
                MOVE VideoCode TO Prn-VideoCode
                MOVE VideoTitle TO Prn-VideoTitle
-               MOVE SupplierCode TO Prn-SupplierCode
-               DISPLAY Prn-VideoRecord
+               MOVE VideoSupplierCode TO Prn-VideoSupplierCode
+               IF PrintToReport
+                   PERFORM PRINT-CATALOG-LINE
+               ELSE
+                   DISPLAY Prn-VideoRecord
+               END-IF
                READ VideoFile NEXT RECORD
                    AT END SET EndOfFile TO TRUE
                END-READ
+               IF VideoTitlePrefixSequence
+                    AND NOT EndOfFile
+                    AND VideoTitle(1:10) NOT = WantedTitlePrefix
+                  SET EndOfFile TO TRUE
+               END-IF
+               IF VideoSupplierSequence
+                    AND NOT EndOfFile
+                    AND VideoSupplierCode NOT = WantedSupplierCode
+                  SET EndOfFile TO TRUE
+               END-IF
            END-PERFORM
 
            CLOSE VideoFile.
-           STOP RUN.
\ No newline at end of file
+           IF PrintToReport
+               CLOSE ReportFile
+           END-IF
+           STOP RUN.
+
+      *>   heading with run date and page number, every new page
+       START-NEW-PAGE.
+           ACCEPT ReportRunDate FROM DATE YYYYMMDD.
+           ADD 1 TO PageNumber
+           MOVE ReportMonth TO HdgMonth
+           MOVE ReportDay TO HdgDay
+           MOVE ReportYear TO HdgYear
+           MOVE PageNumber TO HdgPage
+           WRITE ReportLine FROM CatalogHeading
+               AFTER ADVANCING PAGE
+           MOVE ZERO TO LinesOnPage.
+
+      *>   one detail line on the catalog report, breaking to a new
+      *>   heading every 60 lines
+       PRINT-CATALOG-LINE.
+           IF PageIsFull
+               PERFORM START-NEW-PAGE
+           END-IF
+           MOVE VideoCode TO DtlVideoCode
+           MOVE VideoTitle TO DtlVideoTitle
+           MOVE VideoSupplierCode TO DtlVideoSupplierCode
+           WRITE ReportLine FROM CatalogDetailLine
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO LinesOnPage.
