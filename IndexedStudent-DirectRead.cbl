@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDSTUDENT-DIRECTREAD.
+      *> Counter-lookup program for IDXSTUDENT.DAT, same shape as
+      *> INDEXEDFILE-DIRECTREAD gives us for videos: prompt for a
+      *> StudentId, READ the indexed student file by key, and DISPLAY
+      *> the formatted record or "NOTHING FOUND" on a bad key.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "IDXSTUDENT.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IdxStudentId
+             FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           COPY IDXSTUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  StudentFileStatus   PIC X(2).
+           88  RecordFound     VALUE "00".
+
+       01  Prn-StudentRecord.
+           03  Prn-StudentId           PIC X(7).
+           03  Prn-StudentName         PIC BBX(8)BXX.
+           03  Prn-StudentDateOfBirth  PIC BB9(4)B9(2)B9(2).
+           03  Prn-StudentCourseCode   PIC BBX(4).
+           03  Prn-StudentGender       PIC BBX.
+
+       01  AnotherLookupSw     PIC X VALUE "Y".
+           88  AnotherLookup   VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT StudentFile.
+
+           PERFORM DO-LOOKUP UNTIL NOT AnotherLookup.
+
+           CLOSE StudentFile.
+           STOP RUN.
+
+       DO-LOOKUP.
+           DISPLAY "ENTER STUDENT ID(7 CHARS) : " WITH NO ADVANCING.
+           ACCEPT IdxStudentId.
+           READ StudentFile
+               KEY IS IdxStudentId
+               INVALID KEY DISPLAY "STATUS : ", StudentFileStatus
+           END-READ.
+           PERFORM SHOW-RESULT.
+
+           DISPLAY "LOOK UP ANOTHER STUDENT(Y/N) : " WITH NO ADVANCING.
+           ACCEPT AnotherLookupSw.
+
+       SHOW-RESULT.
+           IF RecordFound
+               MOVE IdxStudentId          TO Prn-StudentId
+               MOVE IdxStudentName        TO Prn-StudentName
+               MOVE IdxStudentDateOfBirth TO Prn-StudentDateOfBirth
+               MOVE IdxStudentCourseCode  TO Prn-StudentCourseCode
+               MOVE IdxStudentGender      TO Prn-StudentGender
+               DISPLAY Prn-StudentRecord
+           ELSE
+               DISPLAY "..NOTHING FOUND.."
+           END-IF.
