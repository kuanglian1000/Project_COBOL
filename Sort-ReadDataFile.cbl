@@ -5,21 +5,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS StudentFileStatus.
            
            SELECT StudentFile-Male ASSIGN TO "STUDENTS-MALE.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MaleFileStatus.
 
-           SELECT WorkFile ASSIGN TO "WORK.TEMP".
+           SELECT StudentFile-Female ASSIGN TO "STUDENTS-FEMALE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FemaleFileStatus.
+
+           SELECT WorkFile ASSIGN TO "WORK.TEMP"
+             FILE STATUS IS WorkFileStatus.
+
+           SELECT MaleReportFile ASSIGN TO "STUDENTS-MALE-RPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MaleReportFileStatus.
+
+           SELECT FemaleReportFile ASSIGN TO "STUDENTS-FEMALE-RPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FemaleReportFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentRec  PIC X(30).
-           88  EndOfStudentFile VALUE High-value.
+           COPY STUDREC.
 
        FD  StudentFile-Male.
-       01  StudentRec-Male PIC X(30).
+       01  StudentRecord-Male PIC X(30).
+           88  EndOfMaleFile   VALUE High-value.
+
+       FD  StudentFile-Female.
+       01  StudentRecord-Female PIC X(30).
+           88  EndOfFemaleFile VALUE High-value.
+
+       FD  MaleReportFile.
+       01  MaleReportLine  PIC X(20).
+
+       FD  FemaleReportFile.
+       01  FemaleReportLine PIC X(20).
 
        SD  WorkFile.
        01  WorkRec.
@@ -27,23 +52,107 @@
            03  wStudentName PIC X(10).
            03  FILLER PIC X(12).
            03  wGender PIC X.
-               88  MaleStudent VALUE "M".
+               88  MaleStudent    VALUE "M".
+               88  FemaleStudent  VALUE "F".
+
+       WORKING-STORAGE SECTION.
+       01  MaleHeadingLine     PIC X(20)
+             VALUE "Male Student Listing".
+       01  FemaleHeadingLine   PIC X(20)
+             VALUE "Female Student List.".
+       01  ColumnHeadingLine   PIC X(20) VALUE "Student Name".
+
+       01  NameDetailLine.
+           03  DtlStudentName  PIC X(10).
+
+       01  StudentFileStatus   PIC X(2).
+           88  StudentFileOK   VALUE "00".
+       01  MaleFileStatus          PIC X(2).
+           88  MaleFileOK          VALUE "00".
+       01  FemaleFileStatus        PIC X(2).
+           88  FemaleFileOK        VALUE "00".
+       01  WorkFileStatus          PIC X(2).
+           88  WorkFileOK          VALUE "00".
+       01  MaleReportFileStatus    PIC X(2).
+           88  MaleReportFileOK    VALUE "00".
+       01  FemaleReportFileStatus  PIC X(2).
+           88  FemaleReportFileOK  VALUE "00".
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            SORT WorkFile ON ASCENDING KEY wStudentName
                INPUT PROCEDURE IS GetMaleStudent
                GIVING StudentFile-Male.
-           STOP RUN.
+           PERFORM CHECK-WORK-STATUS.
+           IF NOT RunFailed
+               PERFORM PRINT-MALE-REPORT
+           END-IF.
+
+           IF NOT RunFailed
+               SORT WorkFile ON ASCENDING KEY wStudentName
+                   INPUT PROCEDURE IS GetFemaleStudent
+                   GIVING StudentFile-Female
+               PERFORM CHECK-WORK-STATUS
+               IF NOT RunFailed
+                   PERFORM PRINT-FEMALE-REPORT
+               END-IF
+           END-IF.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK
+               DISPLAY "..STUDENT FILE ERROR, STATUS = ",
+                   StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-WORK-STATUS.
+           IF NOT WorkFileOK
+               DISPLAY "..SORT WORK FILE ERROR, STATUS = ",
+                   WorkFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-MALE-STATUS.
+           IF NOT MaleFileOK OR NOT MaleReportFileOK
+               DISPLAY "..MALE REPORT FILE ERROR, STATUS = ",
+                   MaleFileStatus, " / ", MaleReportFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-FEMALE-STATUS.
+           IF NOT FemaleFileOK OR NOT FemaleReportFileOK
+               DISPLAY "..FEMALE REPORT FILE ERROR, STATUS = ",
+                   FemaleFileStatus, " / ", FemaleReportFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
 
        GetMaleStudent.
            OPEN INPUT StudentFile
-           
+           PERFORM CHECK-STUDENT-STATUS
+           IF RunFailed
+               EXIT PARAGRAPH
+           END-IF
+
            READ StudentFile
                AT END SET EndOfStudentFile TO TRUE
            END-READ
            PERFORM UNTIL EndOfStudentFile
-               MOVE StudentRec TO WorkRec
+               MOVE StudentRecord TO WorkRec
                IF MaleStudent
                    RELEASE WorkRec
                END-IF
@@ -53,3 +162,75 @@
            END-PERFORM
 
            CLOSE StudentFile.
+
+      *> carries a heading and column label ahead of the sorted
+      *> names, same idea as SEQUENTIALFILE-REPORT's totals headings
+       PRINT-MALE-REPORT.
+           OPEN INPUT StudentFile-Male
+           OPEN OUTPUT MaleReportFile
+           PERFORM CHECK-MALE-STATUS.
+
+           IF NOT RunFailed
+               WRITE MaleReportLine FROM MaleHeadingLine
+               WRITE MaleReportLine FROM ColumnHeadingLine
+
+               READ StudentFile-Male
+                   AT END SET EndOfMaleFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfMaleFile
+                   MOVE StudentRecord-Male(8:10) TO DtlStudentName
+                   WRITE MaleReportLine FROM NameDetailLine
+                   READ StudentFile-Male
+                       AT END SET EndOfMaleFile TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE StudentFile-Male
+               CLOSE MaleReportFile
+           END-IF.
+
+       GetFemaleStudent.
+           OPEN INPUT StudentFile
+           PERFORM CHECK-STUDENT-STATUS
+           IF RunFailed
+               EXIT PARAGRAPH
+           END-IF
+
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentFile
+               MOVE StudentRecord TO WorkRec
+               IF FemaleStudent
+                   RELEASE WorkRec
+               END-IF
+               READ StudentFile
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE StudentFile.
+
+       PRINT-FEMALE-REPORT.
+           OPEN INPUT StudentFile-Female
+           OPEN OUTPUT FemaleReportFile
+           PERFORM CHECK-FEMALE-STATUS.
+
+           IF NOT RunFailed
+               WRITE FemaleReportLine FROM FemaleHeadingLine
+               WRITE FemaleReportLine FROM ColumnHeadingLine
+
+               READ StudentFile-Female
+                   AT END SET EndOfFemaleFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfFemaleFile
+                   MOVE StudentRecord-Female(8:10) TO DtlStudentName
+                   WRITE FemaleReportLine FROM NameDetailLine
+                   READ StudentFile-Female
+                       AT END SET EndOfFemaleFile TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE StudentFile-Female
+               CLOSE FemaleReportFile
+           END-IF.
