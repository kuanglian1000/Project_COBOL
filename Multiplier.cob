@@ -1,16 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLIER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> appended to, never rewritten, so each run's calculations
+      *> land after whatever is already on file from earlier in the
+      *> day
+           SELECT CalcLogFile ASSIGN TO "CALC-LOG.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CalcLogFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CalcLogFile.
+       01  CalcLogLine PIC X(23).
+
        WORKING-STORAGE SECTION.
+       COPY CALCLOGREC.
+
        01  Num1 PIC 9 VALUES ZEROES.
        01  Num2 PIC 9 VALUES ZEROES.
        01  Result PIC 99 VALUES ZEROES.
 
+       01  CalcLogFileStatus       PIC X(2).
+           88  CalcLogFileOK       VALUE "00".
+           88  CalcLogNotFound     VALUE "35".
+       01  CalcTimestamp           PIC 9(8).
+
        PROCEDURE DIVISION.
        BEGIN.
       *>   DISPLAY "ENTER FIRST NUMBER (1 DIGIT):" WITH NO ADVANCING.
-      *>   DISPLAY + [WITH NO ADVANCING]. 表示不加換行符號; 
+      *>   DISPLAY + [WITH NO ADVANCING]. 表示不加換行符號;
       *>          沒+ [WITH NO ADVANCING]. 則會自動加換行符號.
            DISPLAY "ENTER FIRST NUMBER (1 DIGIT):" WITH NO ADVANCING.
            ACCEPT Num1.
@@ -18,6 +39,27 @@
            ACCEPT Num2.
            MULTIPLY Num1 BY Num2 GIVING Result.
            DISPLAY "Result is = ", Result.
+           PERFORM LOG-CALCULATION.
            STOP RUN.
 
-       
\ No newline at end of file
+      *> one CALC-LOG.dat line per calculation - inputs, operator,
+      *> result, and an ACCEPT FROM TIME timestamp - so today's ad
+      *> hoc checks can still be seen after the fact
+       LOG-CALCULATION.
+           ACCEPT CalcTimestamp FROM TIME.
+           OPEN EXTEND CalcLogFile.
+           IF CalcLogNotFound
+               OPEN OUTPUT CalcLogFile
+           END-IF.
+           IF CalcLogFileOK
+               MOVE Num1           TO CalcLogNum1
+               MOVE "*"            TO CalcLogOperator
+               MOVE Num2           TO CalcLogNum2
+               MOVE Result         TO CalcLogResult
+               MOVE CalcTimestamp  TO CalcLogTimestamp
+               WRITE CalcLogLine FROM CalcLogRecord
+               CLOSE CalcLogFile
+           ELSE
+               DISPLAY "..UNABLE TO OPEN CALC LOG, STATUS = ",
+                   CalcLogFileStatus
+           END-IF.
