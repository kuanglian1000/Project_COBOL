@@ -17,23 +17,79 @@
        FILE SECTION.
        FD  RelativeFile.
        01  SupplierRecord.
-           03  SupplierCode PIC 99.
+           03  SupplierCode PIC 999.
            03  SupplierName PIC X(20).
            03  SupplierAddress PIC X(50).
 
        FD  SequentialFile.
        01  SupplierRecord-Seq.
            88  EndOfFile   VALUE HIGH-VALUE.
-           03  SupplierCode-Seq PIC 99.
+           03  SupplierCode-Seq PIC 999.
            03  SupplierName-Seq PIC X(20).
            03  SupplierAddress-Seq PIC X(50).
 
        WORKING-STORAGE SECTION.
        01  SupplierStatus PIC X(2).
-       01  SupplierKey    PIC 99.
+       01  SupplierKey    PIC 999.
+
+      *> pre-pass: flag duplicate and out-of-sequence SupplierCode-Seq
+      *> values before any WRITE happens, so a bad feed is caught
+      *> whole instead of leaving the relative file half loaded.
+       01  SupplierSeenTable.
+           03  SupplierSeenFlag    PIC X OCCURS 1000 TIMES VALUE "N".
+       01  SeenTableIndex          PIC 9(4).
+       01  LastSupplierCodeSeq     PIC 999 VALUE ZERO.
+       01  FirstRecordSeen         PIC X VALUE "N".
+           88  NotFirstRecord      VALUE "Y".
+       01  DuplicateCount          PIC 9(3) VALUE ZERO.
+       01  OutOfSequenceCount      PIC 9(3) VALUE ZERO.
 
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM PRE-CHECK-SEQUENTIAL-FILE.
+
+           IF DuplicateCount > ZERO OR OutOfSequenceCount > ZERO
+               DISPLAY "LOAD ABANDONED - ", DuplicateCount,
+                   " DUPLICATE(S), ", OutOfSequenceCount,
+                   " OUT-OF-SEQUENCE RECORD(S) FOUND"
+           ELSE
+               PERFORM LOAD-RELATIVE-FILE
+           END-IF
+
+           STOP RUN.
+
+       PRE-CHECK-SEQUENTIAL-FILE.
+           OPEN INPUT SequentialFile.
+           READ SequentialFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfFile
+               PERFORM CHECK-ONE-SEQUENTIAL-RECORD
+               READ SequentialFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE SequentialFile.
+
+       CHECK-ONE-SEQUENTIAL-RECORD.
+           COMPUTE SeenTableIndex = SupplierCode-Seq + 1
+           IF SupplierSeenFlag(SeenTableIndex) = "Y"
+               DISPLAY "DUPLICATE SUPPLIER CODE = ", SupplierCode-Seq
+               ADD 1 TO DuplicateCount
+           ELSE
+               MOVE "Y" TO SupplierSeenFlag(SeenTableIndex)
+           END-IF
+
+           IF NotFirstRecord
+               AND SupplierCode-Seq < LastSupplierCodeSeq
+               DISPLAY "OUT OF SEQUENCE SUPPLIER CODE = ",
+                   SupplierCode-Seq
+               ADD 1 TO OutOfSequenceCount
+           END-IF
+           MOVE SupplierCode-Seq TO LastSupplierCodeSeq
+           SET NotFirstRecord TO TRUE.
+
+       LOAD-RELATIVE-FILE.
            OPEN OUTPUT RelativeFile.
            OPEN INPUT SequentialFile.
 
@@ -45,7 +101,8 @@
                MOVE SupplierRecord-Seq TO SupplierRecord
                MOVE SupplierCode-Seq TO SupplierKey
                WRITE SupplierRecord
-                   INVALID KEY DISPLAY "SUPPLIER STATUS = " SupplierStatus
+                   INVALID KEY
+                   DISPLAY "SUPPLIER STATUS = " SupplierStatus
                END-WRITE
                READ SequentialFile
                    AT END SET EndOfFile TO TRUE
@@ -53,5 +110,3 @@
            END-PERFORM
 
            CLOSE RelativeFile, SequentialFile.
-
-           STOP RUN.
