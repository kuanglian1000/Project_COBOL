@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDSTUDENT-CREATE.
+      *> Create the indexed student master (IDXSTUDENT.DAT) from the
+      *> sequential student master (Student.dat), same load shape
+      *> INDEXEDFILE-CREATE uses for IDXVIDEO.DAT. RECORD KEY IS
+      *> IdxStudentId, so a single-student inquiry no longer means a
+      *> full sequential scan of Student.dat.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "IDXSTUDENT.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IdxStudentId
+             FILE STATUS IS StudentFileStatus.
+
+           SELECT SeqStudentFile ASSIGN TO "Student.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SeqStudentFileStatus.
+
+           SELECT RejectFile ASSIGN TO "REJECTS-STUDENT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RejectFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           COPY IDXSTUDREC.
+
+       FD  SeqStudentFile.
+           COPY STUDREC.
+
+       FD  RejectFile.
+       01  RejectLine  PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  StudentFileStatus       PIC X(2).
+           88  StudentFileOK       VALUE "00".
+       01  SeqStudentFileStatus    PIC X(2).
+           88  SeqStudentFileOK    VALUE "00".
+       01  RejectFileStatus        PIC X(2).
+           88  RejectFileOK        VALUE "00".
+
+       01  LoadedCount     PIC 9(7) VALUE ZERO.
+       01  RejectCount     PIC 9(5) VALUE ZERO.
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw     PIC X VALUE "N".
+           88  RunFailed   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT SeqStudentFile
+           PERFORM CHECK-SEQSTUDENT-STATUS
+           OPEN OUTPUT StudentFile
+           PERFORM CHECK-STUDENT-STATUS
+           OPEN OUTPUT RejectFile
+           PERFORM CHECK-REJECT-STATUS.
+
+           IF NOT RunFailed
+               READ SeqStudentFile
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfStudentFile
+                   MOVE StudentId              TO IdxStudentId
+                   MOVE StudentName             TO IdxStudentName
+                   MOVE StudentDateOfBirth      TO IdxStudentDateOfBirth
+                   MOVE StudentCourseCode       TO IdxStudentCourseCode
+                   MOVE StudentGender           TO IdxStudentGender
+                   WRITE IdxStudentRecord
+                       INVALID KEY
+                           DISPLAY "..DUPLICATE STUDENT ID, REJECTED = ",
+                               IdxStudentId
+                           MOVE StudentRecord TO RejectLine
+                           WRITE RejectLine
+                           ADD 1 TO RejectCount
+                       NOT INVALID KEY
+                           ADD 1 TO LoadedCount
+                   END-WRITE
+                   READ SeqStudentFile
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-PERFORM
+               DISPLAY "STUDENT RECORDS LOADED = ", LoadedCount
+               DISPLAY "STUDENT RECORDS REJECTED = ", RejectCount
+           END-IF.
+
+           CLOSE SeqStudentFile, StudentFile, RejectFile.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK
+               DISPLAY "..UNABLE TO OPEN INDEXED STUDENT FILE, ",
+                   "STATUS = ", StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-SEQSTUDENT-STATUS.
+           IF NOT SeqStudentFileOK
+               DISPLAY "..UNABLE TO OPEN SEQUENTIAL STUDENT FILE, ",
+                   "STATUS = ", SeqStudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-REJECT-STATUS.
+           IF NOT RejectFileOK
+               DISPLAY "..UNABLE TO OPEN REJECT FILE, STATUS = ",
+                   RejectFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
