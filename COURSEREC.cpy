@@ -0,0 +1,8 @@
+      *> Governing record layout for the indexed course reference
+      *> master (IDXCOURSE.DAT). Copied into every program that opens
+      *> CourseFile so the layout only has to change in one place.
+       01  CourseRecord.
+           03  CourseCode          PIC X(4).
+           03  CourseName          PIC X(20).
+           03  CourseActiveFlag    PIC X.
+               88  CourseIsActive  VALUE "Y" "y".
