@@ -16,18 +16,18 @@
        FD  RelativeFile.
        01  SupplierRecord.
            88  EndOfFile   VALUE HIGH-VALUE.
-           03  SupplierCode    PIC 99.
+           03  SupplierCode    PIC 999.
            03  SupplierName    PIC X(20).
            03  SupplierAddress PIC X(50).
-           
+
        WORKING-STORAGE SECTION.
        01  SupplierStatus  PIC X(2).
            88  RECORDFOUND VALUE "00".
 
-       01  SupplierKey PIC 99.
+       01  SupplierKey PIC 999.
 
        01  PRNSUPPLIERRECORD.
-           03  PRNSUPPLIERCODE     PIC BB99.
+           03  PRNSUPPLIERCODE     PIC B999.
            03  PRNSUPPLIERNAME     PIC BBX(20).
            03  PRNSUPPLIERADDRESS  PIC BBX(50).
        
@@ -38,12 +38,14 @@
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT RelativeFile.
-           DISPLAY "CHOOSE READ TYPE : DIRECT READ = 1, SEQUENTIAL READ = 2 ? "
+           DISPLAY "CHOOSE READ TYPE : DIRECT READ = 1, "
+             "SEQUENTIAL READ = 2 ? "
              WITH NO ADVANCING
            ACCEPT READTYPE.
 
            IF DIRECTREAD
-               DISPLAY "ENTER KEY(2 DIGITS) TO SHOW : " WITH NO ADVANCING
+               DISPLAY "ENTER KEY(3 DIGITS) TO SHOW : "
+                 WITH NO ADVANCING
                ACCEPT SupplierKey
                READ RelativeFile
                    INVALID KEY DISPLAY "STATUS = ", SupplierStatus
