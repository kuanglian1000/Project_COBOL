@@ -5,38 +5,79 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "Student.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS StudentFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentDetails.
-           88  EndOfStudentFile value high-values.
-           03  StudentId   pic x(7).
-           03  StudentName.
-               05  FirstName pic x(8).
-               05  LastName pic xx.
-           03  DateOfBirth.
-               05  YoBirth pic 9(4).
-               05  MoBirth pic 9(2).
-               05  DoBirth pic 9(2).
-           03  CourseCode pic x(4).
-           03  Gender pic x.
-       
+           COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  StudentFileStatus       PIC X(2).
+           88  StudentFileOK       VALUE "00".
+
+       01  RunFailedSw             PIC X VALUE "N".
+           88  RunFailed           VALUE "Y".
+
+       01  ValidationResult        PIC 9.
+           88  DateIsValid         VALUE 0.
+           88  DateNotNumeric      VALUE 1.
+           88  YearContainsZeros   VALUE 2.
+           88  MonthContainsZeros  VALUE 3.
+           88  DayContainsZeros    VALUE 4.
+           88  MonthGreaterThan12  VALUE 5.
+           88  DayTooGreatForMonth VALUE 6.
+           88  YearTooEarly        VALUE 7.
+           88  DateBeyondToday     VALUE 8.
+
+       01  RecordFlag              PIC X(19) VALUE SPACES.
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT StudentFile
+           PERFORM CHECK-STUDENT-STATUS.
 
-           READ StudentFile
-               AT END SET EndOfStudentFile TO TRUE
-           END-READ
-
-           PERFORM UNTIL EndOfStudentFile
-               DISPLAY StudentId space StudentName space DateOfBirth space Gender
+           IF NOT RunFailed
                READ StudentFile
                    AT END SET EndOfStudentFile TO TRUE
                END-READ
-           END-PERFORM
-           CLOSE StudentFile.
-           STOP RUN.
-       
\ No newline at end of file
+
+               PERFORM UNTIL EndOfStudentFile
+                   CALL "Sub-DateValidate-V2" USING StudentDateOfBirth,
+                       ValidationResult
+                   EVALUATE TRUE
+                       WHEN NOT DateIsValid AND NOT ValidGender
+                           MOVE "**BAD DATE,GENDER**" TO RecordFlag
+                       WHEN NOT DateIsValid
+                           MOVE "**BAD DATE**" TO RecordFlag
+                       WHEN NOT ValidGender
+                           MOVE "**BAD GENDER**" TO RecordFlag
+                       WHEN OTHER
+                           MOVE SPACES TO RecordFlag
+                   END-EVALUATE
+                   DISPLAY StudentId space StudentName space
+                       StudentDateOfBirth space StudentGender
+                       space RecordFlag
+                   READ StudentFile
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+           IF RunFailed
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK
+               DISPLAY "..UNABLE TO OPEN STUDENT FILE, STATUS = ",
+                   StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
