@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Main-Call-NightlyBatch.
+      *> Runs the video load, the student report, and the
+      *> male/female student sort as one driven job stream instead
+      *> of three separately hand-run programs. Each step now sets
+      *> RETURN-CODE before it GOBACKs (0 = OK, 4 = a fatal open
+      *> failure) rather than trusting STOP RUN to mean success, so
+      *> this driver stops and alerts on the first step that fails
+      *> instead of letting the next step read a prior step's output
+      *> that was never actually produced.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  StepFailedSw        PIC X VALUE "N".
+           88  StepFailed      VALUE "Y".
+
+       01  StepName            PIC X(40).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE "VIDEO LOAD (INDEXEDFILE-CREATE)" TO StepName
+           CALL "INDEXEDFILE-CREATE"
+           PERFORM CHECK-STEP-STATUS
+
+           IF NOT StepFailed
+               MOVE "STUDENT REPORT (SEQUENTIALFILE-REPORT)"
+                   TO StepName
+               CALL "SEQUENTIALFILE-REPORT"
+               PERFORM CHECK-STEP-STATUS
+           END-IF
+
+           IF NOT StepFailed
+               MOVE "MALE/FEMALE SORT (SORT-READDATAFILE)"
+                   TO StepName
+               CALL "SORT-READDATAFILE"
+               PERFORM CHECK-STEP-STATUS
+           END-IF
+
+           IF StepFailed
+               DISPLAY "NIGHTLY BATCH CHAIN HALTED - SEE ABOVE"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTLY BATCH CHAIN COMPLETED OK"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *> a CALLed program's RETURN-CODE is only trustworthy the
+      *> instant control returns to us, so this is checked right
+      *> after each CALL, not gathered up at the end
+       CHECK-STEP-STATUS.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "**ALERT** STEP FAILED - ", StepName,
+                   " RETURN-CODE = ", RETURN-CODE
+               SET StepFailed TO TRUE
+           END-IF.
