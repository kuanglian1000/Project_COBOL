@@ -1,13 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ITERATIONIF.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> appended to, never rewritten, so each run's calculations
+      *> land after whatever is already on file from earlier in the
+      *> day
+           SELECT CalcLogFile ASSIGN TO "CALC-LOG.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CalcLogFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CalcLogFile.
+       01  CalcLogLine PIC X(23).
+
        WORKING-STORAGE SECTION.
+       COPY CALCLOGREC.
+
        01  Num1 PIC 9 VALUE ZEROS.
        01  Num2 PIC 9 VALUE ZEROS.
        01  Result PIC 99 VALUE ZEROS.
        01  Operator PIC X VALUE SPACE.
 
+       01  CalcLogFileStatus       PIC X(2).
+           88  CalcLogFileOK       VALUE "00".
+           88  CalcLogNotFound     VALUE "35".
+       01  CalcTimestamp           PIC 9(8).
+
        PROCEDURE DIVISION.
        Calculator.
            PERFORM 3 TIMES
@@ -24,6 +45,28 @@
                  Multiply Num1 By Num2 Giving Result
                END-IF
                Display "Result is = ", Result
+               PERFORM LOG-CALCULATION
            END-PERFORM.
            STOP RUN.
-       
\ No newline at end of file
+
+      *> one CALC-LOG.dat line per calculation - inputs, operator,
+      *> result, and an ACCEPT FROM TIME timestamp - so today's ad
+      *> hoc checks can still be seen after the fact
+       LOG-CALCULATION.
+           ACCEPT CalcTimestamp FROM TIME.
+           OPEN EXTEND CalcLogFile.
+           IF CalcLogNotFound
+               OPEN OUTPUT CalcLogFile
+           END-IF.
+           IF CalcLogFileOK
+               MOVE Num1           TO CalcLogNum1
+               MOVE Operator       TO CalcLogOperator
+               MOVE Num2           TO CalcLogNum2
+               MOVE Result         TO CalcLogResult
+               MOVE CalcTimestamp  TO CalcLogTimestamp
+               WRITE CalcLogLine FROM CalcLogRecord
+               CLOSE CalcLogFile
+           ELSE
+               DISPLAY "..UNABLE TO OPEN CALC LOG, STATUS = ",
+                   CalcLogFileStatus
+           END-IF.
