@@ -7,31 +7,34 @@
            
            SELECT StudentFile assign to "STUDENTS-reportData.DAT"
              organization is line sequential
-             access mode is sequential.
-            
+             access mode is sequential
+             FILE STATUS IS StudentFileStatus.
+
            SELECT ReportFile ASSIGN TO "STUDENTS-reportOutput.dat"
              ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ReportFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentDetails.
-           88  EndOfStudentFile VALUE HIGH-VALUES.
-           03  StudentId   PIC x(7).
-           03  StudentName PIC X(10).
-           03  DateOfBirth.
-               05  YoBirth PIC 9(4).
-               05  MoBirth PIC 9(2).
-               05  DoBirth PIC 9(2).
-           03  CourseCode  PIC X(4).
-           03  Gender      PIC X.
-               88  Male    Value "M","m".
-           
+           COPY STUDREC.
+
        FD  ReportFile.
        01  ReportLine  PIC X(40).
 
        WORKING-STORAGE SECTION.
+       01  StudentFileStatus   PIC X(2).
+           88  StudentFileOK   VALUE "00".
+       01  ReportFileStatus    PIC X(2).
+           88  ReportFileOK    VALUE "00".
+
+      *> set nonzero and GOBACK immediately on an open failure, so
+      *> Main-Call-NightlyBatch can detect this step did not
+      *> complete instead of trusting a clean STOP
+       01  RunFailedSw         PIC X VALUE "N".
+           88  RunFailed       VALUE "Y".
+
        01  HeadingLine PIC X(21) VALUE "=Record Count Report=".
 
        01  StudentTotalLine.
@@ -46,40 +49,175 @@
            03  FILLER PIC X(17) VALUE "Total Females = ".
            03  PrnFemaleCount PIC Z,ZZ9.
 
+       01  InvalidGenderTotalLine.
+           03  FILLER PIC X(23) VALUE "Total Invalid Gender = ".
+           03  PrnInvalidGenderCount PIC Z,ZZ9.
+
        01  WorkingTotal.
-           03  StudentCount    PIC 9(4) VALUE ZERO.
-           03  MaleCount       PIC 9(4) VALUE ZERO.
-           03  FemaleCount     PIC 9(4) VALUE ZERO.
-       
+           03  StudentCount        PIC 9(4) VALUE ZERO.
+           03  MaleCount           PIC 9(4) VALUE ZERO.
+           03  FemaleCount         PIC 9(4) VALUE ZERO.
+           03  InvalidGenderCount  PIC 9(4) VALUE ZERO.
+
+      *> per-course counts, tallied in a small linear-scan table since
+      *> CourseCode values aren't known ahead of time
+       01  CourseTable.
+           03  CourseTableEntry OCCURS 50 TIMES.
+               05  CourseTableCode     PIC X(4).
+               05  CourseTableCount    PIC 9(4) VALUE ZERO.
+       01  CourseTableUsed     PIC 99 VALUE ZERO.
+       01  CourseTableIndex    PIC 99.
+       01  CourseFoundSw       PIC X VALUE "N".
+           88  CourseFound     VALUE "Y".
+
+       01  CourseTotalLine.
+           03  FILLER PIC X(14) VALUE "Total Course ".
+           03  PrnCourseCode   PIC X(4).
+           03  FILLER PIC X(4) VALUE " = ".
+           03  PrnCourseCount  PIC Z,ZZ9.
+
+      *> age profile, computed against the run date
+       01  RunDate.
+           03  RunYear     PIC 9(4).
+           03  RunMonth    PIC 99.
+           03  RunDay      PIC 99.
+       01  StudentAge      PIC 999.
+
+       01  AgeBandCounts.
+           03  AgeUnder18Count     PIC 9(4) VALUE ZERO.
+           03  Age18To25Count      PIC 9(4) VALUE ZERO.
+           03  Age26To35Count      PIC 9(4) VALUE ZERO.
+           03  Age36To50Count      PIC 9(4) VALUE ZERO.
+           03  AgeOver50Count      PIC 9(4) VALUE ZERO.
+
+       01  AgeUnder18Line.
+           03  FILLER PIC X(17) VALUE "Age Under 18 = ".
+           03  PrnAgeUnder18 PIC Z,ZZ9.
+       01  Age18To25Line.
+           03  FILLER PIC X(17) VALUE "Age 18 To 25 = ".
+           03  PrnAge18To25 PIC Z,ZZ9.
+       01  Age26To35Line.
+           03  FILLER PIC X(17) VALUE "Age 26 To 35 = ".
+           03  PrnAge26To35 PIC Z,ZZ9.
+       01  Age36To50Line.
+           03  FILLER PIC X(17) VALUE "Age 36 To 50 = ".
+           03  PrnAge36To50 PIC Z,ZZ9.
+       01  AgeOver50Line.
+           03  FILLER PIC X(17) VALUE "Age Over 50 = ".
+           03  PrnAgeOver50 PIC Z,ZZ9.
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT StudentFile
+           PERFORM CHECK-STUDENT-STATUS
            OPEN OUTPUT ReportFile
+           PERFORM CHECK-REPORT-STATUS.
+
+           IF NOT RunFailed
+               ACCEPT RunDate FROM DATE YYYYMMDD
 
-           READ StudentFile
-               AT END SET EndOfStudentFile TO TRUE
-           END-READ
-           PERFORM UNTIL EndOfStudentFile
-               ADD 1 TO StudentCount
-               IF Male ADD 1 TO MaleCount
-                   ELSE ADD 1 TO FemaleCount
-               END-IF
                READ StudentFile
                    AT END SET EndOfStudentFile TO TRUE
                END-READ
-           END-PERFORM.
+               PERFORM UNTIL EndOfStudentFile
+                   ADD 1 TO StudentCount
+                   EVALUATE TRUE
+                       WHEN Male
+                           ADD 1 TO MaleCount
+                       WHEN Female
+                           ADD 1 TO FemaleCount
+                       WHEN OTHER
+                           ADD 1 TO InvalidGenderCount
+                   END-EVALUATE
+                   PERFORM TALLY-COURSE-CODE
+                   PERFORM COMPUTE-STUDENT-AGE
+                   PERFORM TALLY-AGE-BAND
+                   READ StudentFile
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-PERFORM
 
-           PERFORM PRINT-REPORT.
+               PERFORM PRINT-REPORT
+           END-IF.
 
            CLOSE StudentFile.
            CLOSE ReportFile.
-           
-           STOP RUN.
-       
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used by every other program touched for this
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK
+               DISPLAY "..STUDENT FILE ERROR, STATUS = ",
+                   StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-REPORT-STATUS.
+           IF NOT ReportFileOK
+               DISPLAY "..REPORT FILE ERROR, STATUS = ",
+                   ReportFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+      *> linear scan of CourseTable, adding a new entry the first
+      *> time a CourseCode is seen
+       TALLY-COURSE-CODE.
+           MOVE 1 TO CourseTableIndex
+           MOVE "N" TO CourseFoundSw
+           PERFORM SCAN-COURSE-TABLE
+               UNTIL CourseFound OR CourseTableIndex > CourseTableUsed
+           IF CourseFound
+               ADD 1 TO CourseTableCount(CourseTableIndex)
+           ELSE
+               ADD 1 TO CourseTableUsed
+               MOVE StudentCourseCode
+                   TO CourseTableCode(CourseTableUsed)
+               MOVE 1 TO CourseTableCount(CourseTableUsed)
+           END-IF.
+
+       SCAN-COURSE-TABLE.
+           IF CourseTableCode(CourseTableIndex) = StudentCourseCode
+               SET CourseFound TO TRUE
+           ELSE
+               ADD 1 TO CourseTableIndex
+           END-IF.
+
+      *> age in whole years as of RunDate, allowing for a birthday
+      *> later this year than today
+       COMPUTE-STUDENT-AGE.
+           COMPUTE StudentAge = RunYear - StudentYoBirth
+           IF StudentMoBirth > RunMonth
+               OR (StudentMoBirth = RunMonth
+                   AND StudentDoBirth > RunDay)
+               SUBTRACT 1 FROM StudentAge
+           END-IF.
+
+       TALLY-AGE-BAND.
+           EVALUATE TRUE
+               WHEN StudentAge < 18
+                   ADD 1 TO AgeUnder18Count
+               WHEN StudentAge <= 25
+                   ADD 1 TO Age18To25Count
+               WHEN StudentAge <= 35
+                   ADD 1 TO Age26To35Count
+               WHEN StudentAge <= 50
+                   ADD 1 TO Age36To50Count
+               WHEN OTHER
+                   ADD 1 TO AgeOver50Count
+           END-EVALUATE.
+
        PRINT-REPORT.
            MOVE StudentCount TO PrnStudentCount.
            MOVE MaleCount TO PrnMaleCount.
            MOVE FemaleCount TO PrnFemaleCount.
+           MOVE InvalidGenderCount TO PrnInvalidGenderCount.
 
            WRITE ReportLine FROM HeadingLine
                AFTER ADVANCING PAGE
@@ -88,4 +226,32 @@
            WRITE ReportLine FROM MaleTotalLine
                AFTER ADVANCING 2 LINES
            WRITE ReportLine FROM FemaleTotalLine
-               AFTER ADVANCING 2 LINES.
\ No newline at end of file
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM InvalidGenderTotalLine
+               AFTER ADVANCING 2 LINES
+
+           PERFORM PRINT-ONE-COURSE-LINE
+               VARYING CourseTableIndex FROM 1 BY 1
+               UNTIL CourseTableIndex > CourseTableUsed
+
+           MOVE AgeUnder18Count TO PrnAgeUnder18
+           MOVE Age18To25Count TO PrnAge18To25
+           MOVE Age26To35Count TO PrnAge26To35
+           MOVE Age36To50Count TO PrnAge36To50
+           MOVE AgeOver50Count TO PrnAgeOver50
+           WRITE ReportLine FROM AgeUnder18Line
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM Age18To25Line
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM Age26To35Line
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM Age36To50Line
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM AgeOver50Line
+               AFTER ADVANCING 2 LINES.
+
+       PRINT-ONE-COURSE-LINE.
+           MOVE CourseTableCode(CourseTableIndex) TO PrnCourseCode
+           MOVE CourseTableCount(CourseTableIndex) TO PrnCourseCount
+           WRITE ReportLine FROM CourseTotalLine
+               AFTER ADVANCING 2 LINES.
