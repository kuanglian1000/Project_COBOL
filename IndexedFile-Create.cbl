@@ -1,57 +1,288 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDEXEDFILE-CREATE.
       *> Create an indexed file from a sequential file.
+      *> This is now the one governed nightly catalog refresh job -
+      *> the old INX-EG1.CBL job that did the same load against
+      *> VIDEO.DAT/INVIDEO.DAT by hand has been retired in its favor.
+      *> Before/after record counts on VideoFile are written to
+      *> VIDEO-OPSLOG.DAT so there is a standing record the refresh
+      *> ran and how many rows landed.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              RECORD KEY IS VideoCode
       *>     問題出在這裡, ALTERNATE RECORD 少寫關鍵字 KEY..
              ALTERNATE RECORD KEY IS VideoTitle
                WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
              FILE STATUS IS VideoStatus.
 
            SELECT SeqVideoFile ASSIGN TO "SEQVIDEO.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT RejectFile ASSIGN TO "REJECTS-VIDEO.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SupplierFile ASSIGN TO "RelativeFile-IsHere.dat"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS SupplierKey
+             FILE STATUS IS SupplierStatus.
+
+           SELECT CheckpointFile ASSIGN TO "IDXVIDEO.CKP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CheckpointStatus.
+
+           SELECT OpsLogFile ASSIGN TO "VIDEO-OPSLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS OpsLogStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  VideoFile.
-       01  VideoRecord.
-           03  VideoCode   PIC 9(5).
-           03  VideoTitle  PIC X(40).
-           03  VideoSupplierCode   PIC 99.
+           COPY VIDEOREC.
 
        FD  SeqVideoFile.
-       01  SeqVideoRecord.
-           88  EndOfFile VALUE HIGH-VALUE.
-           03  SeqVideoCode    PIC 9(5).
-           03  SeqVideoTitle   PIC X(40).
-           03  SeqVideoSupplierCode    PIC 99.
+           COPY SEQVIDREC.
+
+       FD  RejectFile.
+       01  RejectLine.
+           03  RejectCode      PIC 9(5).
+           03  RejectTitle     PIC X(40).
+           03  RejectSupplierCode  PIC 999.
+           03  RejectStatus    PIC X(2).
+
+       FD  SupplierFile.
+       01  SupplierRecord.
+           03  SupplierCode    PIC 999.
+           03  SupplierName    PIC X(20).
+           03  SupplierAddress PIC X(50).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           03  CheckpointCode  PIC 9(5).
+
+       FD  OpsLogFile.
+       01  OpsLogFlatLine          PIC X(60).
 
        WORKING-STORAGE SECTION.
+      *> built up in working-storage and WRITten FROM, rather than
+      *> given sub-fields directly on the FD record, to steer clear
+      *> of this GnuCOBOL runtime's status 71 on LINE SEQUENTIAL
+      *> records that carry their own FILLERs (see IterationIf.cob's
+      *> LOG-CALCULATION for the same idiom)
+       01  OpsLogLine.
+           03  OpsLogYear          PIC 9(4).
+           03  FILLER              PIC X VALUE "-".
+           03  OpsLogMonth         PIC 99.
+           03  FILLER              PIC X VALUE "-".
+           03  OpsLogDay           PIC 99.
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  FILLER              PIC X(8) VALUE "BEFORE =".
+           03  OpsLogBeforeCount   PIC ZZZ,ZZ9.
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  FILLER              PIC X(7) VALUE "AFTER =".
+           03  OpsLogAfterCount    PIC ZZZ,ZZ9.
+           03  FILLER              PIC X(3) VALUE SPACES.
+           03  FILLER              PIC X(9) VALUE "REJECTS =".
+           03  OpsLogRejectCount   PIC ZZZ,ZZ9.
+
+       01  OpsLogStatus PIC X(2).
+           88  OpsLogNotFound      VALUE "35".
+
        01  VideoStatus PIC X(2).
+           88  VideoFileOK     VALUE "00".
+           88  FileNotFound    VALUE "35".
+       01  SupplierStatus  PIC X(2).
+           88  SupplierFound   VALUE "00".
+       01  SupplierKey PIC 999.
+       01  RejectCount PIC 9(5) VALUE ZERO.
+
+      *> status used on REJECTS-VIDEO.DAT when the row fails a
+      *> business-rule check rather than a real file I/O error.
+       01  NoSuchSupplierStatus    PIC X(2) VALUE "NS".
+
+      *> checkpoint/restart, so a rerun after an abend does not
+      *> re-write (and re-trigger duplicate-key errors for) rows
+      *> that already made it into VideoFile last time.
+       01  CheckpointStatus        PIC X(2).
+           88  CheckpointFileFound VALUE "00".
+       01  LastCheckpointCode      PIC 9(5) VALUE ZERO.
+       01  RestartingThisRun       PIC X VALUE "N".
+           88  RestartingRun       VALUE "Y".
+       01  WritesSinceCheckpoint   PIC 9(5) VALUE ZERO.
+       01  CheckpointInterval      PIC 9(5) VALUE 100.
+
+      *> before/after record counts for the operations log
+       01  CurrentVideoCount       PIC 9(7) VALUE ZERO.
+       01  VideoBeforeCount        PIC 9(7) VALUE ZERO.
+       01  VideoAfterCount         PIC 9(7) VALUE ZERO.
+       01  OpsRunDate.
+           03  OpsRunYear          PIC 9(4).
+           03  OpsRunMonth         PIC 99.
+           03  OpsRunDay           PIC 99.
+
+      *> set nonzero and GOBACK immediately on an open failure that
+      *> is not recoverable, so Main-Call-NightlyBatch can detect
+      *> this step did not complete instead of trusting a clean STOP
+       01  RunFailedSw             PIC X VALUE "N".
+           88  RunFailed           VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM COUNT-VIDEO-FILE.
+           MOVE CurrentVideoCount TO VideoBeforeCount.
+
            OPEN INPUT SeqVideoFile.
-           OPEN OUTPUT VideoFile.
-
-           READ SeqVideoFile
-               AT END SET EndOfFile TO TRUE
-           END-READ.
-           PERFORM UNTIL EndOfFile
-               WRITE VideoRecord FROM SeqVideoRecord
-                   INVALID KEY DISPLAY "(INVALID KEY) Record Status = ", VideoStatus
-               END-WRITE
+           IF RestartingRun
+               OPEN I-O VideoFile
+           ELSE
+               OPEN OUTPUT VideoFile
+           END-IF
+           IF NOT VideoFileOK
+               DISPLAY "..UNABLE TO OPEN VIDEO FILE, STATUS = ",
+                   VideoStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+           OPEN OUTPUT RejectFile.
+           OPEN INPUT SupplierFile.
+           IF NOT SupplierFound
+               DISPLAY "..UNABLE TO OPEN SUPPLIER FILE, STATUS = ",
+                   SupplierStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+           IF NOT RunFailed
                READ SeqVideoFile
-                   AT END SET EndOfFile TO TRUE
+                   AT END SET EndOfFile IN SeqVideoRecord TO TRUE
+               END-READ
+      *>       skip over rows the earlier, interrupted run already
+      *>       wrote
+               PERFORM UNTIL EndOfFile IN SeqVideoRecord
+                       OR SeqVideoCode > LastCheckpointCode
+                   READ SeqVideoFile
+                       AT END SET EndOfFile IN SeqVideoRecord TO TRUE
+                   END-READ
+               END-PERFORM
+
+               PERFORM UNTIL EndOfFile IN SeqVideoRecord
+                   MOVE SeqVideoSupplierCode TO SupplierKey
+                   READ SupplierFile
+                       INVALID KEY CONTINUE
+                   END-READ
+                   IF NOT SupplierFound
+                       DISPLAY "(UNKNOWN SUPPLIER) Supplier Code = ",
+                           SeqVideoSupplierCode
+                       MOVE NoSuchSupplierStatus TO VideoStatus
+                       PERFORM WRITE-REJECT
+                   ELSE
+                       WRITE VideoRecord FROM SeqVideoRecord
+                           INVALID KEY
+                               DISPLAY "(INVALID KEY) Record Status = ",
+                                   VideoStatus
+                               PERFORM WRITE-REJECT
+                           NOT INVALID KEY
+                               PERFORM SAVE-CHECKPOINT
+                       END-WRITE
+                   END-IF
+                   READ SeqVideoFile
+                       AT END SET EndOfFile IN SeqVideoRecord TO TRUE
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "REJECTED VIDEO RECORD COUNT = ", RejectCount
+           END-IF.
+
+           CLOSE SeqVideoFile, VideoFile, RejectFile, SupplierFile.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM COUNT-VIDEO-FILE
+               MOVE CurrentVideoCount TO VideoAfterCount
+               PERFORM WRITE-OPS-LOG
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+           GOBACK.
+
+       WRITE-REJECT.
+           MOVE SeqVideoCode TO RejectCode
+           MOVE SeqVideoTitle TO RejectTitle
+           MOVE SeqVideoSupplierCode TO RejectSupplierCode
+           MOVE VideoStatus TO RejectStatus
+           WRITE RejectLine
+           ADD 1 TO RejectCount.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileFound
+               READ CheckpointFile
+                   AT END MOVE ZERO TO LastCheckpointCode
+                   NOT AT END MOVE CheckpointCode TO LastCheckpointCode
+               END-READ
+               CLOSE CheckpointFile
+               IF LastCheckpointCode > ZERO
+                   SET RestartingRun TO TRUE
+                   DISPLAY "RESUMING LOAD AFTER VIDEOCODE = ",
+                       LastCheckpointCode
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           ADD 1 TO WritesSinceCheckpoint
+           IF WritesSinceCheckpoint >= CheckpointInterval
+               MOVE SeqVideoCode TO LastCheckpointCode
+               OPEN OUTPUT CheckpointFile
+               MOVE LastCheckpointCode TO CheckpointCode
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile
+               MOVE ZERO TO WritesSinceCheckpoint
+           END-IF.
+
+      *>   a clean finish means there is nothing left to resume from
+       CLEAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "IDXVIDEO.CKP".
+
+      *>   how many records are on VideoFile right now, called once
+      *>   before the load and once after for the operations log
+       COUNT-VIDEO-FILE.
+           MOVE ZERO TO CurrentVideoCount
+           OPEN INPUT VideoFile
+           IF NOT FileNotFound
+               READ VideoFile NEXT RECORD
+                   AT END SET EndOfFile IN VideoRecord TO TRUE
                END-READ
-           END-PERFORM.
+               PERFORM UNTIL EndOfFile IN VideoRecord
+                   ADD 1 TO CurrentVideoCount
+                   READ VideoFile NEXT RECORD
+                       AT END SET EndOfFile IN VideoRecord TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE VideoFile
+           END-IF.
 
-           CLOSE SeqVideoFile, VideoFile.
-           STOP RUN.
-       
\ No newline at end of file
+      *>   one line per run on VIDEO-OPSLOG.DAT, so there is a
+      *>   standing record the refresh ran and how many rows landed
+       WRITE-OPS-LOG.
+           ACCEPT OpsRunDate FROM DATE YYYYMMDD
+           MOVE OpsRunYear TO OpsLogYear
+           MOVE OpsRunMonth TO OpsLogMonth
+           MOVE OpsRunDay TO OpsLogDay
+           MOVE VideoBeforeCount TO OpsLogBeforeCount
+           MOVE VideoAfterCount TO OpsLogAfterCount
+           MOVE RejectCount TO OpsLogRejectCount
+           OPEN EXTEND OpsLogFile
+           IF OpsLogNotFound
+               OPEN OUTPUT OpsLogFile
+           END-IF
+           WRITE OpsLogFlatLine FROM OpsLogLine
+           CLOSE OpsLogFile.
