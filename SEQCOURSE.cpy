@@ -0,0 +1,8 @@
+      *> Governing record layout for the sequential course feed
+      *> (SEQCOURSE.DAT) used to load/refresh the indexed course
+      *> master. Kept in step with COURSEREC.cpy field-for-field.
+       01  SeqCourseRecord.
+           88  EndOfFile               VALUE HIGH-VALUE.
+           03  SeqCourseCode           PIC X(4).
+           03  SeqCourseName           PIC X(20).
+           03  SeqCourseActiveFlag     PIC X.
