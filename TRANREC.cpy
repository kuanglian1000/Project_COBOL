@@ -0,0 +1,24 @@
+      *> Governing record layout for student transaction records
+      *> (TRANS-forInsert.DAT and similar feeds). Field-for-field the
+      *> same as STUDREC.cpy, one byte longer for the trailing action
+      *> code that tells the merge whether to insert, update, or
+      *> delete the matching student.
+       01  TransRecord.
+           88  EndOfTransFile          VALUE HIGH-VALUES.
+           03  TransStudentId          PIC X(7).
+           03  TransStudentName.
+               05  TransFirstName      PIC X(8).
+               05  TransLastName       PIC XX.
+           03  TransDateOfBirth.
+               05  TransYoBirth        PIC 9(4).
+               05  TransMoBirth        PIC 9(2).
+               05  TransDoBirth        PIC 9(2).
+           03  TransCourseCode         PIC X(4).
+           03  TransGender             PIC X.
+               88  TransMale           VALUE "M" "m".
+               88  TransFemale         VALUE "F" "f".
+               88  TransValidGender    VALUE "M" "m" "F" "f".
+           03  TransActionCode         PIC X.
+               88  InsertAction        VALUE "I" "i".
+               88  UpdateAction        VALUE "U" "u".
+               88  DeleteAction        VALUE "D" "d".
