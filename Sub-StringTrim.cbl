@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-StringTrim IS INITIAL.
+      *>   This sub-program is CALLed from a Cobol program.
+      *>   it requires 5 parameters.
+      *>       1 to contain the string to inspect
+      *>       1 to contain how many characters of that string are
+      *>         actually meaningful (the caller's field may be wider
+      *>         than the data it holds)
+      *>       1 to select the function (StripLeadingFn/
+      *>         StripTrailingFn/FindPositionFn below)
+      *>       1 to contain the character to search for, used only
+      *>         by FindPositionFn
+      *>       1 to return the result - a leading/trailing space
+      *>         count, or a 1-based character position
+      *>   Pulls the leading-space-strip, trailing-space-strip, and
+      *>   find-first-occurrence-of-a-character logic out of
+      *>   String-Inspect's standalone demo so other programs (like
+      *>   String-Unstring's field-length validation) can call it
+      *>   instead of re-deriving their own INSPECT statements.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  InputStringLK   PIC X(80).
+       01  ActualLengthLK  PIC 99.
+       01  FunctionCodeLK  PIC 9.
+           88  StripLeadingFn  VALUE 1.
+           88  StripTrailingFn VALUE 2.
+           88  FindPositionFn  VALUE 3.
+       01  SearchCharLK    PIC X.
+       01  ResultCountLK   PIC 99.
+
+       PROCEDURE DIVISION USING InputStringLK, ActualLengthLK,
+               FunctionCodeLK, SearchCharLK, ResultCountLK.
+       BEGIN.
+           EVALUATE TRUE
+             WHEN StripLeadingFn
+               PERFORM COUNT-LEADING-SPACES
+             WHEN StripTrailingFn
+               PERFORM COUNT-TRAILING-SPACES
+             WHEN FindPositionFn
+               PERFORM FIND-CHAR-POSITION
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+      *>   找出字首(LEADING)空白字元數
+       COUNT-LEADING-SPACES.
+           MOVE 0 TO ResultCountLK.
+           INSPECT InputStringLK(1:ActualLengthLK) TALLYING
+               ResultCountLK FOR LEADING SPACES.
+
+      *>   找出字尾(TRAILING)空白字元數
+       COUNT-TRAILING-SPACES.
+           MOVE 0 TO ResultCountLK.
+           INSPECT InputStringLK(1:ActualLengthLK) TALLYING
+               ResultCountLK FOR TRAILING SPACES.
+
+      *>   找出特定字元,第1個出現位置
+       FIND-CHAR-POSITION.
+           MOVE 1 TO ResultCountLK.
+           INSPECT InputStringLK(1:ActualLengthLK) TALLYING
+               ResultCountLK FOR CHARACTERS
+               BEFORE INITIAL SearchCharLK.
+
+           END PROGRAM Sub-StringTrim.
