@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSSUMMARY-NIGHTLYREPORT.
+      *> End-of-night rollup across the three subsystems Main-Call-
+      *> NightlyBatch already chains together - video, supplier, and
+      *> student. Rather than trusting a second set of control totals
+      *> to stay in sync with the files themselves, this counts
+      *> straight off whatever each subsystem's load/change/merge
+      *> step actually left behind, so OPS-SUMMARY.dat is always
+      *> consistent with what is really on file:
+      *>   VIDEO    - IDXVIDEO.DAT record count, REJECTS-VIDEO.DAT
+      *>              count (that file is rewritten fresh each load,
+      *>              same as IndexedFile-Create leaves it)
+      *>   SUPPLIER - SUPPLIER-AUDIT.DAT line count (RelativeFile-
+      *>              Maintain appends one line per add/change/
+      *>              delete; this is the running total on file, not
+      *>              just tonight's)
+      *>   STUDENT  - IDXSTUDENT.DAT record count, REJECTS-STUDENT.DAT
+      *>              count, and STUDENTs-Merged.dat/MERGE-DUPS.dat
+      *>              counts from the last MergeFiles run
+      *> None of the source files are required to already exist - a
+      *> missing one is treated as a zero count, not a failure, so
+      *> this can run the very first night before every subsystem has
+      *> ever produced its file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS VideoCode
+             ALTERNATE RECORD KEY IS VideoTitle
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS VideoSupplierCode
+               WITH DUPLICATES
+             FILE STATUS IS VideoStatus.
+
+           SELECT RejectVideoFile ASSIGN TO "REJECTS-VIDEO.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RejectVideoStatus.
+
+           SELECT SupplierAuditFile ASSIGN TO "SUPPLIER-AUDIT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SupplierAuditStatus.
+
+           SELECT StudentFile ASSIGN TO "IDXSTUDENT.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IdxStudentId
+             FILE STATUS IS StudentFileStatus.
+
+           SELECT RejectStudentFile ASSIGN TO "REJECTS-STUDENT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RejectStudentStatus.
+
+           SELECT MergedStudentFile ASSIGN TO "STUDENTs-Merged.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MergedStudentStatus.
+
+           SELECT MergeDupsFile ASSIGN TO "MERGE-DUPS.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MergeDupsStatus.
+
+           SELECT OpsSummaryFile ASSIGN TO "OPS-SUMMARY.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS OpsSummaryStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VideoFile.
+           COPY VIDEOREC.
+
+       FD  RejectVideoFile.
+       01  RejectVideoLine         PIC X(50).
+
+       FD  SupplierAuditFile.
+       01  SupplierAuditLine       PIC X(100).
+
+       FD  StudentFile.
+           COPY IDXSTUDREC.
+
+       FD  RejectStudentFile.
+       01  RejectStudentLine       PIC X(30).
+
+       FD  MergedStudentFile.
+       01  MergedStudentLine       PIC X(30).
+
+       FD  MergeDupsFile.
+       01  MergeDupsLine           PIC X(30).
+
+       FD  OpsSummaryFile.
+       01  OpsSummaryFlatLine      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  VideoStatus             PIC X(2).
+           88  VideoFileOK         VALUE "00".
+           88  VideoNotFound       VALUE "35".
+       01  RejectVideoStatus       PIC X(2).
+           88  RejectVideoFileOK   VALUE "00".
+           88  RejectVideoNotFound VALUE "35".
+       01  SupplierAuditStatus     PIC X(2).
+           88  SupplierAuditFileOK     VALUE "00".
+           88  SupplierAuditNotFound   VALUE "35".
+       01  StudentFileStatus       PIC X(2).
+           88  StudentFileOK       VALUE "00".
+           88  StudentNotFound     VALUE "35".
+       01  RejectStudentStatus     PIC X(2).
+           88  RejectStudentFileOK     VALUE "00".
+           88  RejectStudentNotFound   VALUE "35".
+       01  MergedStudentStatus     PIC X(2).
+           88  MergedStudentFileOK     VALUE "00".
+           88  MergedStudentNotFound   VALUE "35".
+       01  MergeDupsStatus         PIC X(2).
+           88  MergeDupsFileOK     VALUE "00".
+           88  MergeDupsNotFound   VALUE "35".
+       01  OpsSummaryStatus        PIC X(2).
+           88  OpsSummaryFileOK    VALUE "00".
+           88  OpsSummaryNotFound  VALUE "35".
+
+       01  EndOfVideoFileSw        PIC X VALUE "N".
+           88  EndOfVideoFile      VALUE "Y".
+       01  EndOfRejectVideoSw      PIC X VALUE "N".
+           88  EndOfRejectVideo    VALUE "Y".
+       01  EndOfSupplierAuditSw    PIC X VALUE "N".
+           88  EndOfSupplierAudit  VALUE "Y".
+       01  EndOfStudentFileSw      PIC X VALUE "N".
+           88  EndOfStudentFile    VALUE "Y".
+       01  EndOfRejectStudentSw    PIC X VALUE "N".
+           88  EndOfRejectStudent  VALUE "Y".
+       01  EndOfMergedStudentSw    PIC X VALUE "N".
+           88  EndOfMergedStudent  VALUE "Y".
+       01  EndOfMergeDupsSw        PIC X VALUE "N".
+           88  EndOfMergeDups      VALUE "Y".
+
+       01  VideoMasterCount        PIC 9(7) VALUE ZERO.
+       01  VideoRejectCount        PIC 9(7) VALUE ZERO.
+       01  SupplierChangeCount     PIC 9(7) VALUE ZERO.
+       01  StudentMasterCount      PIC 9(7) VALUE ZERO.
+       01  StudentRejectCount      PIC 9(7) VALUE ZERO.
+       01  StudentMergedCount      PIC 9(7) VALUE ZERO.
+       01  StudentMergeDupsCount   PIC 9(7) VALUE ZERO.
+
+       01  OpsRunDate.
+           03  OpsRunYear          PIC 9(4).
+           03  OpsRunMonth         PIC 99.
+           03  OpsRunDay           PIC 99.
+
+       01  OpsSummaryHeaderLine.
+           03  FILLER              PIC X(6) VALUE "DATE =".
+           03  OSH-Year            PIC 9(4).
+           03  FILLER              PIC X VALUE "-".
+           03  OSH-Month           PIC 99.
+           03  FILLER              PIC X VALUE "-".
+           03  OSH-Day             PIC 99.
+
+       01  OpsSummaryMetricLine.
+           03  OSM-Label           PIC X(30).
+           03  OSM-Count           PIC ZZZ,ZZ9.
+
+      *> set nonzero and GOBACK immediately on an open failure other
+      *> than "file not yet exists", so Main-Call-NightlyBatch can
+      *> detect this step did not complete instead of trusting a
+      *> clean STOP
+       01  RunFailedSw             PIC X VALUE "N".
+           88  RunFailed           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM COUNT-VIDEO-MASTER.
+           PERFORM COUNT-VIDEO-REJECTS.
+           PERFORM COUNT-SUPPLIER-CHANGES.
+           PERFORM COUNT-STUDENT-MASTER.
+           PERFORM COUNT-STUDENT-REJECTS.
+           PERFORM COUNT-STUDENT-MERGED.
+           PERFORM COUNT-STUDENT-MERGE-DUPS.
+
+           IF NOT RunFailed
+               PERFORM WRITE-OPS-SUMMARY
+           END-IF.
+
+           IF RunFailed
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> same "DISPLAY the bad status, trip RunFailed" paragraph
+      *> shape used everywhere else, except a missing source file
+      *> (status 35) is left alone to count as zero, not a failure
+       CHECK-VIDEO-STATUS.
+           IF NOT VideoFileOK AND NOT VideoNotFound
+               DISPLAY "..UNABLE TO OPEN VIDEO MASTER FILE, STATUS = ",
+                   VideoStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-REJECT-VIDEO-STATUS.
+           IF NOT RejectVideoFileOK AND NOT RejectVideoNotFound
+               DISPLAY "..UNABLE TO OPEN REJECTS-VIDEO FILE, STATUS = ",
+                   RejectVideoStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-SUPPLIER-AUDIT-STATUS.
+           IF NOT SupplierAuditFileOK AND NOT SupplierAuditNotFound
+               DISPLAY "..UNABLE TO OPEN SUPPLIER-AUDIT FILE, "
+                   "STATUS = ", SupplierAuditStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-STUDENT-STATUS.
+           IF NOT StudentFileOK AND NOT StudentNotFound
+               DISPLAY "..UNABLE TO OPEN STUDENT MASTER FILE, "
+                   "STATUS = ", StudentFileStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-REJECT-STUDENT-STATUS.
+           IF NOT RejectStudentFileOK AND NOT RejectStudentNotFound
+               DISPLAY "..UNABLE TO OPEN REJECTS-STUDENT FILE, "
+                   "STATUS = ", RejectStudentStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-MERGED-STUDENT-STATUS.
+           IF NOT MergedStudentFileOK AND NOT MergedStudentNotFound
+               DISPLAY "..UNABLE TO OPEN MERGED-STUDENT FILE, "
+                   "STATUS = ", MergedStudentStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-MERGE-DUPS-STATUS.
+           IF NOT MergeDupsFileOK AND NOT MergeDupsNotFound
+               DISPLAY "..UNABLE TO OPEN MERGE-DUPS FILE, STATUS = ",
+                   MergeDupsStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       CHECK-OPS-SUMMARY-STATUS.
+           IF NOT OpsSummaryFileOK
+               DISPLAY "..UNABLE TO OPEN OPS SUMMARY FILE, STATUS = ",
+                   OpsSummaryStatus
+               SET RunFailed TO TRUE
+           END-IF.
+
+       COUNT-VIDEO-MASTER.
+           OPEN INPUT VideoFile
+           PERFORM CHECK-VIDEO-STATUS
+           IF RunFailed
+               EXIT PARAGRAPH
+           END-IF
+           IF VideoFileOK
+               READ VideoFile NEXT RECORD
+                   AT END SET EndOfVideoFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfVideoFile
+                   ADD 1 TO VideoMasterCount
+                   READ VideoFile NEXT RECORD
+                       AT END SET EndOfVideoFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE VideoFile
+           END-IF.
+
+       COUNT-VIDEO-REJECTS.
+           OPEN INPUT RejectVideoFile
+           PERFORM CHECK-REJECT-VIDEO-STATUS
+           IF NOT RejectVideoFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF RejectVideoFileOK
+               READ RejectVideoFile
+                   AT END SET EndOfRejectVideo TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfRejectVideo
+                   ADD 1 TO VideoRejectCount
+                   READ RejectVideoFile
+                       AT END SET EndOfRejectVideo TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RejectVideoFile
+           END-IF.
+
+       COUNT-SUPPLIER-CHANGES.
+           OPEN INPUT SupplierAuditFile
+           PERFORM CHECK-SUPPLIER-AUDIT-STATUS
+           IF NOT SupplierAuditFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF SupplierAuditFileOK
+               READ SupplierAuditFile
+                   AT END SET EndOfSupplierAudit TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfSupplierAudit
+                   ADD 1 TO SupplierChangeCount
+                   READ SupplierAuditFile
+                       AT END SET EndOfSupplierAudit TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SupplierAuditFile
+           END-IF.
+
+       COUNT-STUDENT-MASTER.
+           OPEN INPUT StudentFile
+           PERFORM CHECK-STUDENT-STATUS
+           IF NOT StudentFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF StudentFileOK
+               READ StudentFile NEXT RECORD
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfStudentFile
+                   ADD 1 TO StudentMasterCount
+                   READ StudentFile NEXT RECORD
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+       COUNT-STUDENT-REJECTS.
+           OPEN INPUT RejectStudentFile
+           PERFORM CHECK-REJECT-STUDENT-STATUS
+           IF NOT RejectStudentFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF RejectStudentFileOK
+               READ RejectStudentFile
+                   AT END SET EndOfRejectStudent TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfRejectStudent
+                   ADD 1 TO StudentRejectCount
+                   READ RejectStudentFile
+                       AT END SET EndOfRejectStudent TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RejectStudentFile
+           END-IF.
+
+       COUNT-STUDENT-MERGED.
+           OPEN INPUT MergedStudentFile
+           PERFORM CHECK-MERGED-STUDENT-STATUS
+           IF NOT MergedStudentFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF MergedStudentFileOK
+               READ MergedStudentFile
+                   AT END SET EndOfMergedStudent TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfMergedStudent
+                   ADD 1 TO StudentMergedCount
+                   READ MergedStudentFile
+                       AT END SET EndOfMergedStudent TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE MergedStudentFile
+           END-IF.
+
+       COUNT-STUDENT-MERGE-DUPS.
+           OPEN INPUT MergeDupsFile
+           PERFORM CHECK-MERGE-DUPS-STATUS
+           IF NOT MergeDupsFileOK
+               EXIT PARAGRAPH
+           END-IF
+           IF MergeDupsFileOK
+               READ MergeDupsFile
+                   AT END SET EndOfMergeDups TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfMergeDups
+                   ADD 1 TO StudentMergeDupsCount
+                   READ MergeDupsFile
+                       AT END SET EndOfMergeDups TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE MergeDupsFile
+           END-IF.
+
+      *> one block per run on OPS-SUMMARY.dat, appended the same
+      *> OPEN EXTEND/fall-back-to-OPEN-OUTPUT-on-first-run way
+      *> IterationIf/Multiplier append to CALC-LOG.dat, and each
+      *> detail line built in WORKING-STORAGE and moved across with
+      *> WRITE ... FROM so an unmoved FD FILLER byte can't fail the
+      *> WRITE
+       WRITE-OPS-SUMMARY.
+           ACCEPT OpsRunDate FROM DATE YYYYMMDD.
+           MOVE OpsRunYear TO OSH-Year
+           MOVE OpsRunMonth TO OSH-Month
+           MOVE OpsRunDay TO OSH-Day
+
+           OPEN EXTEND OpsSummaryFile
+           IF OpsSummaryNotFound
+               OPEN OUTPUT OpsSummaryFile
+           END-IF
+           PERFORM CHECK-OPS-SUMMARY-STATUS.
+
+           IF NOT RunFailed
+               WRITE OpsSummaryFlatLine FROM OpsSummaryHeaderLine
+
+               MOVE "VIDEO MASTER RECORDS ON FILE" TO OSM-Label
+               MOVE VideoMasterCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "VIDEO LOAD REJECTS" TO OSM-Label
+               MOVE VideoRejectCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "SUPPLIER CHANGES ON FILE" TO OSM-Label
+               MOVE SupplierChangeCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "STUDENT MASTER RECORDS ON FILE" TO OSM-Label
+               MOVE StudentMasterCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "STUDENT LOAD REJECTS" TO OSM-Label
+               MOVE StudentRejectCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "STUDENT MERGED RECORDS" TO OSM-Label
+               MOVE StudentMergedCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               MOVE "STUDENT MERGE DUPLICATES" TO OSM-Label
+               MOVE StudentMergeDupsCount TO OSM-Count
+               WRITE OpsSummaryFlatLine FROM OpsSummaryMetricLine
+
+               CLOSE OpsSummaryFile
+           END-IF.
