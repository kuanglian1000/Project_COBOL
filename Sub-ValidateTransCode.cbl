@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sub-ValidateTransCode IS INITIAL.
+      *>   This sub-program is CALLed from a Cobol program.
+      *>   it requires 4 parameters.
+      *>       1 to contain the short transaction/type code to check -
+      *>         a leading digit followed by a single delimiter
+      *>         character, e.g. "1,"
+      *>       1 to contain the highest digit that is a valid code
+      *>         (codes are assumed to run 1 THRU that digit)
+      *>       1 to contain the delimiter character the caller's code
+      *>         is terminated with
+      *>       1 to return the Y/N valid flag
+      *>   Pulls the "is this short code one of the ones we know about"
+      *>   check out of String-Unstring's own ValidTypeCode 88-level
+      *>   whitelist so it, and any future transaction feed with the
+      *>   same digit+delimiter code shape, can share one validator
+      *>   instead of every program re-inventing its own list.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CodeDigitWork   PIC 9.
+
+       LINKAGE SECTION.
+       01  TransCodeLK     PIC XX.
+       01  MaxValidCodeLK  PIC 9.
+       01  CodeDelimiterLK PIC X.
+       01  ValidCodeFlagLK PIC X.
+           88  CodeIsValid VALUE "Y".
+
+       PROCEDURE DIVISION USING TransCodeLK, MaxValidCodeLK,
+               CodeDelimiterLK, ValidCodeFlagLK.
+       BEGIN.
+           MOVE "N" TO ValidCodeFlagLK.
+           MOVE ZERO TO CodeDigitWork.
+
+           IF TransCodeLK(2:1) = CodeDelimiterLK
+               AND TransCodeLK(1:1) IS NUMERIC
+               MOVE TransCodeLK(1:1) TO CodeDigitWork
+               IF CodeDigitWork >= 1 AND
+                   CodeDigitWork <= MaxValidCodeLK
+                   SET CodeIsValid TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+           END PROGRAM Sub-ValidateTransCode.
